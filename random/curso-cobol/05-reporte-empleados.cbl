@@ -15,40 +15,185 @@
        OBJECT-COMPUTER.           IBM-3083.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS ASSIGN TO "04-EMPLEADOS".
-      *     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLEADOS ASSIGN TO "04-EMPLEADOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-EMP-NUMERO.
            SELECT REPORTE   ASSIGN TO "04-REPORTE".
       *     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPCIONES ASSIGN TO "04-EXCEPCIONES"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT ASSIGN TO "04-CHECKPOINT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CSV ASSIGN TO "04-CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-ORDEN ASSIGN TO "SORTWK1".
+           SELECT SALIDA-ORDENADA ASSIGN TO "04-EMP-ORDEN"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORIA ASSIGN TO "04-HISTORIA"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLEADOS
       *     LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 66 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
-      *     DATA RECORD US REG-EMPLEADOS.
-       01  REG-EMPLEADOS          PIC X(50).
+       COPY WEMPFD.
        FD  REPORTE
       *     LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 132 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
       *     DATA RECORD US REG-REPORTE.
-       01  REG-REPORTE            PIC X(80).
+       01  REG-REPORTE            PIC X(132).
+       FD  EXCEPCIONES
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-EXCEPCION          PIC X(80).
+       FD  CHECKPOINT
+           RECORD CONTAINS 298 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-CHECKPOINT.
+           05  REG-CKPT-NUMERO       PIC 9(05).
+           05  REG-CKPT-STATUS       PIC X(01).
+               88  REG-CKPT-PENDIENTE           VALUE "P".
+               88  REG-CKPT-COMPLETO            VALUE "C".
+           05  REG-CKPT-LEIDOS       PIC 9(05).
+           05  REG-CKPT-IMPRESOS     PIC 9(05).
+           05  REG-CKPT-PAGINA       PIC 9(03).
+           05  REG-CKPT-TOT-SALARIOS PIC 9(09)V99.
+           05  REG-CKPT-DEPTO-ANT    PIC 9(03).
+           05  REG-CKPT-CONT-DEPTO   PIC 9(05).
+           05  REG-CKPT-SUB-SAL-DEPTO
+                                     PIC 9(09)V99.
+           05  REG-CKPT-CONT-EXCEP   PIC 9(05).
+           05  REG-CKPT-BANDAS.
+               10  REG-CKPT-BANDA    OCCURS 5 TIMES.
+                   15  REG-CKPT-BANDA-CANT
+                                     PIC 9(05).
+                   15  REG-CKPT-BANDA-SALARIO
+                                     PIC 9(09)V99.
+           05  REG-CKPT-DEPTOS.
+               10  REG-CKPT-DEPTO    OCCURS 10 TIMES.
+                   15  REG-CKPT-DEPTO-CANT
+                                     PIC 9(05).
+                   15  REG-CKPT-DEPTO-SALARIO
+                                     PIC 9(09)V99.
+           05  FILLER                PIC X(04).
+       FD  CSV
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-CSV                PIC X(100).
+       FD  HISTORIA
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-HISTORIA.
+           05  REG-HIST-DIA        PIC 9(02).
+           05  FILLER              PIC X(01)    VALUE "/".
+           05  REG-HIST-MES        PIC 9(02).
+           05  FILLER              PIC X(01)    VALUE "/".
+           05  REG-HIST-ANIO       PIC 9(04).
+           05  FILLER              PIC X(02)    VALUE SPACES.
+           05  REG-HIST-CANT-EMP   PIC 9(05).
+           05  FILLER              PIC X(02)    VALUE SPACES.
+           05  REG-HIST-TOT-SALARIO
+                                   PIC 9(09)V99.
+           05  FILLER              PIC X(10)    VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      * ARCHIVO-ORDEN - TRABAJO DE SORT PARA EL REPORTE POR NOMBRE O    *
+      *                 POR DEPARTAMENTO (MISMO LAYOUT QUE REG-EMPLEADOS*
+      * -------------------------------------------------------------- *
+       SD  ARCHIVO-ORDEN.
+       COPY WEMPFD REPLACING REG-EMPLEADOS   BY REG-ORDEN
+                              REG-EMP-NUMERO  BY REG-ORD-NUMERO
+                              REG-EMP-NOMBRE  BY REG-ORD-NOMBRE
+                              REG-EMP-STATUS  BY REG-ORD-STATUS
+                              REG-EMP-DEPTO   BY REG-ORD-DEPTO
+                              REG-EMP-PUESTO  BY REG-ORD-PUESTO
+                              REG-EMP-SALARIO BY REG-ORD-SALARIO
+                              REG-EMP-TRAILER BY REG-ORD-TRAILER
+                              REG-TRL-NUMERO  BY REG-ORD-TRL-NUMERO
+                              REG-TRL-CANTIDAD
+                                              BY REG-ORD-TRL-CANTIDAD.
+
+      * -------------------------------------------------------------- *
+      * SALIDA-ORDENADA - RESULTADO DEL SORT, SE LEE EN LUGAR DE        *
+      *                   EMPLEADOS CUANDO EL REPORTE PIDE ORDEN        *
+      * -------------------------------------------------------------- *
+       FD  SALIDA-ORDENADA
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WEMPFD REPLACING REG-EMPLEADOS   BY REG-EMP-ORD
+                              REG-EMP-NUMERO  BY REG-EMP-ORD-NUMERO
+                              REG-EMP-NOMBRE  BY REG-EMP-ORD-NOMBRE
+                              REG-EMP-STATUS  BY REG-EMP-ORD-STATUS
+                              REG-EMP-DEPTO   BY REG-EMP-ORD-DEPTO
+                              REG-EMP-PUESTO  BY REG-EMP-ORD-PUESTO
+                              REG-EMP-SALARIO BY REG-EMP-ORD-SALARIO
+                              REG-EMP-TRAILER BY REG-EMP-ORD-TRAILER
+                              REG-TRL-NUMERO  BY REG-EMP-ORD-TRL-NUMERO
+                              REG-TRL-CANTIDAD
+                                          BY REG-EMP-ORD-TRL-CANTIDAD.
 
        WORKING-STORAGE SECTION.
-       01 WS-AREAS-A-USAR.
-           05 WS-REG-EMPLEADOS.
-               10 WS-NUMERO-EMP   PIC 9(05).               
-               10 WS-NOMBRE-EMP   PIC X(30).
-               10 WS-STATUS-EMP   PIC 9(01).
-               10 WS-DEPTO-EMP    PIC 9(03).
-               10 WS-PUESTO-EMP   PIC 9(02).
-               10 WS-SALARIO-EMP  PIC 9(07)V99.
+       COPY WEMPWS.
+       01 WS-CONTADORES-EMP.
            05 WS-LEIDOS-EMP       PIC 9(05)    VALUE ZEROS.
            05 WS-IMPRESOS-EMP     PIC 9(05)    VALUE ZEROS.
            05 WS-TOT-SALARIOS     PIC 9(09)V99 VALUE ZEROS.
 
+       01 WS-FECHA-CORTE-G.
+           05 WS-FC-ANIO          PIC 9(04).
+           05 WS-FC-MES           PIC 9(02).
+           05 WS-FC-DIA           PIC 9(02).
+
+       01 WS-FECHA-CORTE REDEFINES WS-FECHA-CORTE-G
+                                  PIC 9(08).
+
+       01 WS-FECHA-ALTA-DESGL-G.
+           05 WS-FAD-ANIO         PIC 9(04).
+           05 WS-FAD-MES          PIC 9(02).
+           05 WS-FAD-DIA          PIC 9(02).
+
+       01 WS-FECHA-ALTA-DESGLOSE REDEFINES WS-FECHA-ALTA-DESGL-G
+                                  PIC 9(08).
+
+       01 WS-ANTIGUEDAD-EMP.
+           05 WS-ANT-ANIOS        PIC S9(03)   VALUE ZEROS.
+           05 WS-ANT-MESES        PIC S9(02)   VALUE ZEROS.
+
+       01 WS-CONTROL-LECTURA.
+           05 WS-SW-FIN-ARCHIVO   PIC X(01)    VALUE "N".
+               88 WS-FIN-ARCHIVO              VALUE "S".
+           05 WS-NUMERO-LEIDO     PIC 9(05)    VALUE ZEROS.
+
+      * -------------------------------------------------------------- *
+      * WS-TABLA-DUPLICADOS - NUMEROS DE EMPLEADO QUE SE REPITEN EN     *
+      *                       04-EMPLEADOS, DETECTADOS POR 008-DETECTA- *
+      *                       DUPLICADOS ANTES DE LEER EL ARCHIVO EN EL *
+      *                       ORDEN QUE PIDIO EL USUARIO (LK-CRITERIOS).*
+      *                       ASI LA DETECCION NO DEPENDE DE QUE LAS    *
+      *                       COPIAS DUPLICADAS QUEDEN ADYACENTES       *
+      * -------------------------------------------------------------- *
+       01 WS-CONTROL-DUPLICADOS.
+           05 WS-CONT-DUPLICADOS  PIC 9(03)    VALUE ZEROS.
+           05 WS-NUM-ANT-DUP      PIC 9(05)    VALUE ZEROS.
+
+       01 WS-TABLA-DUPLICADOS.
+           05 WS-TAB-DUPLICADO    OCCURS 200 TIMES
+                                  ASCENDING KEY IS WS-TAB-DUP-NUMERO
+                                  INDEXED BY WS-IX-DUP.
+               10 WS-TAB-DUP-NUMERO
+                                  PIC 9(05)    VALUE 99999.
+
+       COPY WDEPTOS.
+       COPY WPUESTOS.
+       COPY WSTATUS.
+       COPY WBANDAS.
+
        01 WS-TITULO-1.
            05 FILLER              PIC X(29)    VALUE SPACES.
            05 WS-TIT-1            PIC X(22)
@@ -88,7 +233,8 @@
            05 FILLER              PIC X(06)    VALUES "PUESTO".
            05 FILLER              PIC X(04)    VALUES SPACES.
            05 FILLER              PIC X(07)    VALUES "SALARIO".
-           05 FILLER              PIC X(06)    VALUES SPACES.
+           05 FILLER              PIC X(04)    VALUES SPACES.
+           05 FILLER              PIC X(10)    VALUES "ANTIGUEDAD".
 
        01 WS-DETALLE.
            05 FILLER              PIC X(04)    VALUES SPACES.
@@ -97,13 +243,24 @@
            05 WS-DET-NOMBRE       PIC X(30).
            05 FILLER              PIC X(04)    VALUES SPACES.
            05 WS-DET-STATUS       PIC 9(01).
+           05 FILLER              PIC X(01)    VALUES SPACES.
+           05 WS-DET-STATUS-NOM   PIC X(10).
            05 FILLER              PIC X(04)    VALUES SPACES.
            05 WS-DET-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(01)    VALUES SPACES.
+           05 WS-DET-DEPTO-NOM    PIC X(20).
            05 FILLER              PIC X(04)    VALUES SPACES.
            05 WS-DET-PUESTO       PIC 9(02).
+           05 FILLER              PIC X(01)    VALUES SPACES.
+           05 WS-DET-PUESTO-NOM   PIC X(20).
            05 FILLER              PIC X(03)    VALUES SPACES.
            05 WS-DET-SALARIO      PIC Z,ZZZ,ZZ9.99.
            05 FILLER              PIC X(04)    VALUES SPACES.
+           05 WS-DET-ANT-ANIOS    PIC ZZ9.
+           05 FILLER              PIC X(01)    VALUES "A".
+           05 FILLER              PIC X(01)    VALUES SPACES.
+           05 WS-DET-ANT-MESES    PIC Z9.
+           05 FILLER              PIC X(01)    VALUES "M".
 
        01 WS-DETALLE-LEIDOS.
            05 FILLER              PIC X(01).
@@ -126,42 +283,646 @@
            05 WS-TOT-SALARIO      PIC $$$,$$$,$$9.99.
            05 FILLER              PIC X(36)    VALUE SPACES.
 
-      * LINKAGE SECTION.
+       01 WS-TITULO-BANDAS.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(35)
+                 VALUE "DISTRIBUCION DE SALARIOS POR BANDA".
+           05 FILLER              PIC X(96)    VALUE SPACES.
+
+       01 WS-TITULO-DEPTOS.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(27)
+                 VALUE "SUBTOTALES POR DEPARTAMENTO".
+           05 FILLER              PIC X(104)   VALUE SPACES.
+
+       01 WS-DETALLE-BANDA.
+           05 FILLER              PIC X(01).
+           05 WS-DB-DESC          PIC X(20).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 FILLER              PIC X(15)    VALUE "CANT EMPLEADOS:".
+           05 WS-DB-CANT          PIC ZZ,ZZ9.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 FILLER              PIC X(16)    VALUE "SUMA SALARIOS: ".
+           05 WS-DB-SALARIO       PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(57)    VALUE SPACES.
+
+       01 WS-DETALLE-SUBTOTAL-DEPTO.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(04)    VALUE "   -".
+           05 WS-SUBT-DEPTO-COD   PIC 9(03).
+           05 FILLER              PIC X(01)    VALUE SPACES.
+           05 WS-SUBT-DEPTO-NOM   PIC X(20).
+           05 FILLER              PIC X(01)    VALUE SPACES.
+           05 FILLER              PIC X(15)    VALUE "CANT EMPLEADOS:".
+           05 WS-SUBT-DEPTO-CANT  PIC ZZ,ZZ9.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 FILLER              PIC X(16)    VALUE "SUMA SALARIOS: ".
+           05 WS-SUBT-DEPTO-SALARIO
+                                  PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(19)    VALUE SPACES.
+
+       01 WS-CONTROL-DEPTO.
+           05 WS-DEPTO-ANTERIOR   PIC 9(03)    VALUE ZEROS.
+           05 WS-SW-PRIMER-DEPTO  PIC X(01)    VALUE "S".
+               88 PRIMER-DEPTO                 VALUE "S".
+           05 WS-CONT-DEPTO       PIC 9(05)    VALUE ZEROS.
+           05 WS-SUB-SALARIO-DEPTO
+                                  PIC 9(09)V99  VALUE ZEROS.
+
+      * -------------------------------------------------------------- *
+      * WS-ACUM-DEPTOS - CONTADOR Y SUBTOTAL DE SALARIOS ACUMULADOS     *
+      *                  POR DEPARTAMENTO DURANTE LA CORRIDA, SIN       *
+      *                  DEPENDER DE QUE LOS REGISTROS VENGAN           *
+      *                  AGRUPADOS POR DEPARTAMENTO EN EL ARCHIVO DE    *
+      *                  ENTRADA (VER WS-TABLA-DEPTOS EN WDEPTOS)       *
+      * -------------------------------------------------------------- *
+       01 WS-ACUM-DEPTOS.
+           05 WS-ACUM-DEPTO       OCCURS 10 TIMES.
+               10 WS-ACUM-DEPTO-CANT
+                                  PIC 9(05)    VALUE ZEROS.
+               10 WS-ACUM-DEPTO-SALARIO
+                                  PIC 9(09)V99  VALUE ZEROS.
+
+       01 WS-CRITERIOS-SW.
+           05 WS-SW-CUMPLE        PIC X(01)    VALUE "S".
+               88 WS-CUMPLE-CRITERIOS         VALUE "S".
+
+       01 WS-VALIDACION.
+           05 WS-SW-VALIDO        PIC X(01)    VALUE "S".
+               88 WS-REGISTRO-VALIDO          VALUE "S".
+           05 WS-MOTIVO-RECHAZO   PIC X(30)    VALUE SPACES.
+           05 WS-CONT-EXCEPCIONES PIC 9(05)    VALUE ZEROS.
+
+       01 WS-DETALLE-EXCEPCION.
+           05 FILLER              PIC X(01).
+           05 WS-EXC-NUMERO       PIC ZZZZ9.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-EXC-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-EXC-MOTIVO       PIC X(30).
+           05 FILLER              PIC X(10)    VALUE SPACES.
+
+       01 WS-DETALLE-TOT-EXCEPCIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                                  VALUE "TOTAL DE EXCEPCIONES      : ".
+           05 WS-TOT-EXCEPCIONES  PIC ZZ,ZZ9.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       01 WS-RECONCILIACION.
+           05 WS-TRAILER-CANT     PIC 9(05)    VALUE ZEROS.
+           05 WS-SW-TRAILER-LEIDO PIC X(01)    VALUE "N".
+               88 WS-HAY-TRAILER              VALUE "S".
+
+       01 WS-CSV-LINEA.
+           05 WS-CSV-NUMERO       PIC 9(05).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-STATUS       PIC 9(01).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-PUESTO       PIC 9(02).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SALARIO      PIC Z(6)9.99.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       01 WS-CONTROL-PAGINA.
+           05 WS-LINEAS-PAGINA    PIC 9(03)    VALUE ZEROS.
+           05 WS-MAX-LINEAS-PAGINA
+                                  PIC 9(03)    VALUE 050.
+           05 WS-PAGINA-ACTUAL    PIC 9(03)    VALUE ZEROS.
+
+       01 WS-CHECKPOINT-CTL.
+           05 WS-CKPT-STATUS      PIC X(02).
+           05 WS-CKPT-NUMERO      PIC 9(05)    VALUE ZEROS.
+           05 WS-SW-REINICIO      PIC X(01)    VALUE "N".
+               88 WS-HAY-REINICIO             VALUE "S".
+           05 WS-CKPT-INTERVALO   PIC 9(05)    VALUE 100.
+           05 WS-CKPT-COCIENTE    PIC 9(05).
+           05 WS-CKPT-RESIDUO     PIC 9(05).
+
+       01 WS-DETALLE-RECONCILIA.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(50)
+             VALUE "** ALERTA: EL CONTEO NO CONCILIA CON EL TRAILER **".
+           05 FILLER              PIC X(11)    VALUE "ESPERADOS: ".
+           05 WS-REC-ESPERADOS    PIC ZZ,ZZ9.
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(08)    VALUE "LEIDOS: ".
+           05 WS-REC-LEIDOS       PIC ZZ,ZZ9.
+           05 FILLER              PIC X(47)    VALUE SPACES.
+
+       LINKAGE SECTION.
        01 LK-FECHA.
            05 FILLER              PIC X(02).
            05 LK-DIA              PIC 9(02) VALUE 08.
            05 LK-MES              PIC 9(02) VALUE 03.
            05 LK-ANIO             PIC 9(04) VALUE 2024.
 
-      * PROCEDURE DIVISION USING LK-FECHA.
-       PROCEDURE DIVISION.
+       01 LK-CRITERIOS.
+           05 LK-DEPTO-DESDE      PIC 9(03).
+           05 LK-DEPTO-HASTA      PIC 9(03).
+           05 LK-STATUS-FILTRO    PIC X(01).
+               88 LK-SOLO-ACTIVOS         VALUE "A".
+               88 LK-TODOS-STATUS         VALUE "T".
+           05 LK-SALARIO-MINIMO   PIC 9(07)V99.
+           05 LK-ORDEN-CRITERIO   PIC X(01).
+               88 LK-ORDEN-FISICO         VALUE "F".
+               88 LK-ORDEN-NOMBRE         VALUE "N".
+               88 LK-ORDEN-DEPTO          VALUE "D".
+
+       PROCEDURE DIVISION USING LK-FECHA LK-CRITERIOS.
        010-INICIO.
-           OPEN INPUT  EMPLEADOS
-                OUTPUT REPORTE
-           WRITE REG-REPORTE FROM WS-TITULO-1
-           MOVE LK-DIA TO WS-TIT-2-DIA
-           MOVE LK-MES TO WS-TIT-2-MES
+           PERFORM 011-CARGA-TABLAS
+           PERFORM 008-DETECTA-DUPLICADOS
+           IF LK-ORDEN-FISICO
+              PERFORM 019-VERIFICA-REINICIO
+              IF WS-HAY-REINICIO
+                 OPEN INPUT  EMPLEADOS
+                      EXTEND REPORTE
+                      EXTEND EXCEPCIONES
+                      EXTEND CSV
+                      EXTEND HISTORIA
+                 MOVE WS-CKPT-NUMERO TO REG-EMP-NUMERO
+                 START EMPLEADOS KEY NOT LESS THAN REG-EMP-NUMERO
+                     INVALID KEY
+                         MOVE "N" TO WS-SW-REINICIO
+                 END-START
+              ELSE
+                 OPEN INPUT  EMPLEADOS
+                      OUTPUT REPORTE
+                      OUTPUT EXCEPCIONES
+                      OUTPUT CSV
+                      EXTEND HISTORIA
+              END-IF
+           ELSE
+              PERFORM 007-ORDENA-EMPLEADOS
+              OPEN INPUT  SALIDA-ORDENADA
+                   OUTPUT REPORTE
+                   OUTPUT EXCEPCIONES
+                   OUTPUT CSV
+                   EXTEND HISTORIA
+           END-IF
+           MOVE LK-DIA  TO WS-TIT-2-DIA
+           MOVE LK-MES  TO WS-TIT-2-MES
            MOVE LK-ANIO TO WS-TIT-2-ANIO
-           MOVE 1 TO WS-TIT-2-PAGINA
+           MOVE LK-ANIO TO WS-FC-ANIO
+           MOVE LK-MES  TO WS-FC-MES
+           MOVE LK-DIA  TO WS-FC-DIA
+           IF NOT WS-HAY-REINICIO
+              MOVE ZEROS   TO WS-PAGINA-ACTUAL
+           END-IF
+           PERFORM 005-IMPRIME-ENCABEZADOS
+           GO TO 020-LEE.
+
+       007-ORDENA-EMPLEADOS.
+           IF LK-ORDEN-DEPTO
+              SORT ARCHIVO-ORDEN
+                  ON ASCENDING KEY REG-ORD-DEPTO
+                  ON ASCENDING KEY REG-ORD-NOMBRE
+                  USING EMPLEADOS
+                  GIVING SALIDA-ORDENADA
+           ELSE
+              SORT ARCHIVO-ORDEN
+                  ON ASCENDING KEY REG-ORD-NOMBRE
+                  USING EMPLEADOS
+                  GIVING SALIDA-ORDENADA
+           END-IF.
+
+      * -------------------------------------------------------------- *
+      * 008-DETECTA-DUPLICADOS - ORDENA 04-EMPLEADOS POR NUMERO (SIN    *
+      *                          IMPORTAR EL ORDEN QUE VAYA A USAR EL   *
+      *                          REPORTE) PARA ENCONTRAR NUMEROS DE     *
+      *                          EMPLEADO REPETIDOS ANTES DE EMPEZAR A  *
+      *                          LEER, Y LOS GUARDA EN WS-TABLA-        *
+      *                          DUPLICADOS                             *
+      * -------------------------------------------------------------- *
+       008-DETECTA-DUPLICADOS.
+           MOVE ZEROS TO WS-NUM-ANT-DUP
+           MOVE ZEROS TO WS-CONT-DUPLICADOS
+           SORT ARCHIVO-ORDEN
+               ON ASCENDING KEY REG-ORD-NUMERO
+               USING EMPLEADOS
+               OUTPUT PROCEDURE 009-SIGUIENTE-DUP
+                               THRU 008-FIN-DETECTA-DUPLICADOS.
+
+       009-SIGUIENTE-DUP.
+           RETURN ARCHIVO-ORDEN
+               AT END
+                   GO TO 008-FIN-DETECTA-DUPLICADOS
+           END-RETURN
+           IF REG-ORD-NUMERO = WS-NUM-ANT-DUP
+              AND REG-ORD-NUMERO NOT = ZEROS
+              AND WS-CONT-DUPLICADOS < 200
+                 ADD 1 TO WS-CONT-DUPLICADOS
+                 MOVE REG-ORD-NUMERO
+                       TO WS-TAB-DUP-NUMERO (WS-CONT-DUPLICADOS)
+           END-IF
+           MOVE REG-ORD-NUMERO TO WS-NUM-ANT-DUP
+           GO TO 009-SIGUIENTE-DUP.
+
+       008-FIN-DETECTA-DUPLICADOS.
+           EXIT.
+
+       005-IMPRIME-ENCABEZADOS.
+           ADD 1 TO WS-PAGINA-ACTUAL
+           MOVE WS-PAGINA-ACTUAL TO WS-TIT-2-PAGINA
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
            WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1.
+           WRITE REG-REPORTE FROM WS-LEYENDA-STATUS AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+           MOVE 6 TO WS-LINEAS-PAGINA.
+
+       011-CARGA-TABLAS.
+           SET WS-IX-DEPTO   TO 1
+           SET WS-IX-PUESTO  TO 1
+           SET WS-IX-STATUS  TO 1.
+
+       019-VERIFICA-REINICIO.
+           OPEN INPUT CHECKPOINT
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT
+                  AT END
+                      CONTINUE
+              END-READ
+              IF REG-CKPT-PENDIENTE
+                 MOVE REG-CKPT-NUMERO        TO WS-CKPT-NUMERO
+                 MOVE "S"                    TO WS-SW-REINICIO
+                 MOVE REG-CKPT-LEIDOS        TO WS-LEIDOS-EMP
+                 MOVE REG-CKPT-IMPRESOS      TO WS-IMPRESOS-EMP
+                 MOVE REG-CKPT-PAGINA        TO WS-PAGINA-ACTUAL
+                 MOVE REG-CKPT-TOT-SALARIOS  TO WS-TOT-SALARIOS
+                 MOVE REG-CKPT-DEPTO-ANT     TO WS-DEPTO-ANTERIOR
+                 MOVE REG-CKPT-CONT-DEPTO    TO WS-CONT-DEPTO
+                 MOVE REG-CKPT-SUB-SAL-DEPTO TO WS-SUB-SALARIO-DEPTO
+                 MOVE REG-CKPT-CONT-EXCEP    TO WS-CONT-EXCEPCIONES
+                 IF REG-CKPT-DEPTO-ANT NOT = ZEROS
+                    MOVE "N"                 TO WS-SW-PRIMER-DEPTO
+                 END-IF
+                 PERFORM 093-RESTAURA-UNA-BANDA
+                     VARYING WS-IX-BANDA FROM 1 BY 1
+                     UNTIL WS-IX-BANDA > 5
+                 PERFORM 094-RESTAURA-UN-DEPTO
+                     VARYING WS-IX-DEPTO FROM 1 BY 1
+                     UNTIL WS-IX-DEPTO > 10
+              END-IF
+              CLOSE CHECKPOINT
+           END-IF.
+
        020-LEE.
-           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
-                GO TO 100-FIN.
+           PERFORM 021-LEE-SIGUIENTE
+           IF WS-FIN-ARCHIVO
+              GO TO 095-ULTIMA-RUPTURA
+           END-IF
+           IF WS-NUMERO-LEIDO = 99999
+              PERFORM 018-VERIFICA-TRAILER
+              GO TO 020-LEE
+           END-IF
            ADD 1                  TO WS-LEIDOS-EMP
+           IF LK-ORDEN-FISICO
+              DIVIDE WS-LEIDOS-EMP BY WS-CKPT-INTERVALO
+                  GIVING WS-CKPT-COCIENTE REMAINDER WS-CKPT-RESIDUO
+              IF WS-CKPT-RESIDUO = ZEROS
+                 PERFORM 099-ESCRIBE-CHECKPOINT
+              END-IF
+           END-IF
+           SET WS-IX-DUP TO 1
+           SEARCH ALL WS-TAB-DUPLICADO
+               AT END
+                   CONTINUE
+               WHEN WS-TAB-DUP-NUMERO (WS-IX-DUP) = WS-NUMERO-LEIDO
+                   MOVE "NUMERO DE EMPLEADO DUPLICADO"
+                                     TO WS-MOTIVO-RECHAZO
+                   PERFORM 017-ESCRIBE-EXCEPCION
+                   GO TO 020-LEE
+           END-SEARCH
+           PERFORM 016-VALIDA-REGISTRO
+           IF NOT WS-REGISTRO-VALIDO
+              PERFORM 017-ESCRIBE-EXCEPCION
+              GO TO 020-LEE
+           END-IF
+           PERFORM 015-EVALUA-CRITERIOS
+           IF NOT WS-CUMPLE-CRITERIOS
+              GO TO 020-LEE
+           END-IF
+           IF LK-ORDEN-DEPTO
+              IF NOT PRIMER-DEPTO
+                 AND WS-DEPTO-EMP NOT = WS-DEPTO-ANTERIOR
+                    PERFORM 090-RUPTURA-DEPTO
+              END-IF
+           END-IF
+           MOVE WS-DEPTO-EMP      TO WS-DEPTO-ANTERIOR
+           MOVE "N"               TO WS-SW-PRIMER-DEPTO
            ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
+           ADD 1                  TO WS-CONT-DEPTO
+           ADD WS-SALARIO-EMP     TO WS-SUB-SALARIO-DEPTO
+           PERFORM 091-ACUMULA-DEPTO
+           PERFORM 051-ACUMULA-BANDA
            MOVE WS-NUMERO-EMP     TO WS-DET-NUMERO
            MOVE WS-NOMBRE-EMP     TO WS-DET-NOMBRE
            MOVE WS-STATUS-EMP     TO WS-DET-STATUS
+           PERFORM 014-DECODIFICA-STATUS
            MOVE WS-DEPTO-EMP      TO WS-DET-DEPTO
+           PERFORM 012-DECODIFICA-DEPTO
            MOVE WS-PUESTO-EMP     TO WS-DET-PUESTO
+           PERFORM 013-DECODIFICA-PUESTO
            MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
+           PERFORM 022-CALCULA-ANTIGUEDAD THRU 022-FIN-ANTIGUEDAD
+           IF WS-LINEAS-PAGINA NOT < WS-MAX-LINEAS-PAGINA
+              PERFORM 005-IMPRIME-ENCABEZADOS
+           END-IF
            WRITE REG-REPORTE FROM WS-DETALLE  AFTER ADVANCING 1
+           ADD 1 TO WS-LINEAS-PAGINA
+           PERFORM 061-ESCRIBE-CSV
            ADD 1 TO WS-IMPRESOS-EMP
            GO TO 020-LEE.
 
+       021-LEE-SIGUIENTE.
+           MOVE "N" TO WS-SW-FIN-ARCHIVO
+           IF LK-ORDEN-FISICO
+              READ EMPLEADOS INTO WS-REG-EMPLEADOS
+                  AT END
+                      MOVE "S" TO WS-SW-FIN-ARCHIVO
+              END-READ
+              IF NOT WS-FIN-ARCHIVO
+                 MOVE REG-EMP-NUMERO TO WS-NUMERO-LEIDO
+              END-IF
+           ELSE
+              READ SALIDA-ORDENADA INTO WS-REG-EMPLEADOS
+                  AT END
+                      MOVE "S" TO WS-SW-FIN-ARCHIVO
+              END-READ
+              IF NOT WS-FIN-ARCHIVO
+                 MOVE REG-EMP-ORD-NUMERO TO WS-NUMERO-LEIDO
+              END-IF
+           END-IF.
+
+      * -------------------------------------------------------------- *
+      * 022-CALCULA-ANTIGUEDAD - ANTIGUEDAD DEL EMPLEADO EN ANIOS Y     *
+      *                          MESES, MEDIDA DE WS-FECHA-ALTA-EMP A   *
+      *                          WS-FECHA-CORTE (LA FECHA DEL REPORTE). *
+      *                          UN ALTA SIN FECHA (REGISTRO VIEJO) NO  *
+      *                          IMPRIME ANTIGUEDAD                     *
+      * -------------------------------------------------------------- *
+       022-CALCULA-ANTIGUEDAD.
+           IF WS-FECHA-ALTA-EMP = ZEROS
+              MOVE ZEROS TO WS-DET-ANT-ANIOS
+              MOVE ZEROS TO WS-DET-ANT-MESES
+              GO TO 022-FIN-ANTIGUEDAD
+           END-IF
+           MOVE WS-FECHA-ALTA-EMP TO WS-FECHA-ALTA-DESGLOSE
+           SUBTRACT WS-FAD-ANIO FROM WS-FC-ANIO GIVING WS-ANT-ANIOS
+           SUBTRACT WS-FAD-MES FROM WS-FC-MES GIVING WS-ANT-MESES
+           IF WS-FC-DIA < WS-FAD-DIA
+              SUBTRACT 1 FROM WS-ANT-MESES
+           END-IF
+           IF WS-ANT-MESES < 0
+              ADD 12 TO WS-ANT-MESES
+              SUBTRACT 1 FROM WS-ANT-ANIOS
+           END-IF
+           IF WS-ANT-ANIOS < 0
+              MOVE ZEROS TO WS-ANT-ANIOS
+              MOVE ZEROS TO WS-ANT-MESES
+           END-IF
+           MOVE WS-ANT-ANIOS TO WS-DET-ANT-ANIOS
+           MOVE WS-ANT-MESES TO WS-DET-ANT-MESES.
+
+       022-FIN-ANTIGUEDAD.
+           CONTINUE.
+
+       015-EVALUA-CRITERIOS.
+           MOVE "S" TO WS-SW-CUMPLE
+           IF LK-DEPTO-DESDE NOT = ZEROS
+              AND (WS-DEPTO-EMP < LK-DEPTO-DESDE
+                OR WS-DEPTO-EMP > LK-DEPTO-HASTA)
+                 MOVE "N" TO WS-SW-CUMPLE
+           END-IF
+           IF LK-SOLO-ACTIVOS AND WS-STATUS-EMP NOT = 1
+              MOVE "N" TO WS-SW-CUMPLE
+           END-IF
+           IF WS-SALARIO-EMP < LK-SALARIO-MINIMO
+              MOVE "N" TO WS-SW-CUMPLE
+           END-IF
+           IF WS-FECHA-ALTA-EMP NOT = ZEROS
+              AND WS-FECHA-ALTA-EMP > WS-FECHA-CORTE
+                 MOVE "N" TO WS-SW-CUMPLE
+           END-IF
+           IF WS-FECHA-BAJA-EMP NOT = ZEROS
+              AND WS-FECHA-BAJA-EMP <= WS-FECHA-CORTE
+                 MOVE "N" TO WS-SW-CUMPLE
+           END-IF.
+
+       016-VALIDA-REGISTRO.
+           MOVE "S"               TO WS-SW-VALIDO
+           MOVE SPACES            TO WS-MOTIVO-RECHAZO
+           IF WS-SALARIO-EMP NOT NUMERIC
+              OR WS-SALARIO-EMP = ZEROS
+                 MOVE "N"               TO WS-SW-VALIDO
+                 MOVE "SALARIO INVALIDO" TO WS-MOTIVO-RECHAZO
+           END-IF
+           IF WS-REGISTRO-VALIDO
+              SET WS-IX-DEPTO TO 1
+              SEARCH ALL WS-TAB-DEPTO
+                  AT END
+                      MOVE "N"                 TO WS-SW-VALIDO
+                      MOVE "DEPARTAMENTO NO EXISTE" TO WS-MOTIVO-RECHAZO
+                  WHEN WS-TAB-DEPTO-COD (WS-IX-DEPTO) = WS-DEPTO-EMP
+                      CONTINUE
+              END-SEARCH
+           END-IF
+           IF WS-REGISTRO-VALIDO
+              SET WS-IX-STATUS TO 1
+              SEARCH ALL WS-TAB-STATUS
+                  AT END
+                      MOVE "N"               TO WS-SW-VALIDO
+                      MOVE "STATUS NO VALIDO" TO WS-MOTIVO-RECHAZO
+                  WHEN WS-TAB-STATUS-COD (WS-IX-STATUS) = WS-STATUS-EMP
+                      CONTINUE
+              END-SEARCH
+           END-IF.
+
+       017-ESCRIBE-EXCEPCION.
+           MOVE WS-NUMERO-EMP     TO WS-EXC-NUMERO
+           MOVE WS-NOMBRE-EMP     TO WS-EXC-NOMBRE
+           MOVE WS-MOTIVO-RECHAZO TO WS-EXC-MOTIVO
+           WRITE REG-EXCEPCION FROM WS-DETALLE-EXCEPCION
+           ADD 1 TO WS-CONT-EXCEPCIONES.
+
+       018-VERIFICA-TRAILER.
+           MOVE "S"               TO WS-SW-TRAILER-LEIDO
+           IF LK-ORDEN-FISICO
+              MOVE REG-TRL-CANTIDAD      TO WS-TRAILER-CANT
+           ELSE
+              MOVE REG-EMP-ORD-TRL-CANTIDAD
+                                         TO WS-TRAILER-CANT
+           END-IF.
+
+       051-ACUMULA-BANDA.
+           SET WS-IX-BANDA TO 1
+           SEARCH WS-TAB-BANDA
+               AT END
+                   CONTINUE
+               WHEN WS-SALARIO-EMP <= WS-TAB-BANDA-LIMITE (WS-IX-BANDA)
+                   ADD 1 TO WS-ACUM-BANDA-CANT (WS-IX-BANDA)
+                   ADD WS-SALARIO-EMP
+                              TO WS-ACUM-BANDA-SALARIO (WS-IX-BANDA)
+           END-SEARCH.
+
+       052-IMPRIME-UNA-BANDA.
+           MOVE WS-TAB-BANDA-DESC (WS-IX-BANDA)     TO WS-DB-DESC
+           MOVE WS-ACUM-BANDA-CANT (WS-IX-BANDA)    TO WS-DB-CANT
+           MOVE WS-ACUM-BANDA-SALARIO (WS-IX-BANDA) TO WS-DB-SALARIO
+           WRITE REG-REPORTE FROM WS-DETALLE-BANDA AFTER ADVANCING 1.
+
+       091-ACUMULA-DEPTO.
+           SET WS-IX-DEPTO TO 1
+           SEARCH ALL WS-TAB-DEPTO
+               AT END
+                   CONTINUE
+               WHEN WS-TAB-DEPTO-COD (WS-IX-DEPTO) = WS-DEPTO-EMP
+                   ADD 1 TO WS-ACUM-DEPTO-CANT (WS-IX-DEPTO)
+                   ADD WS-SALARIO-EMP
+                              TO WS-ACUM-DEPTO-SALARIO (WS-IX-DEPTO)
+           END-SEARCH.
+
+       092-IMPRIME-UN-DEPTO.
+           IF WS-ACUM-DEPTO-CANT (WS-IX-DEPTO) NOT = ZEROS
+              MOVE WS-TAB-DEPTO-COD (WS-IX-DEPTO)   TO WS-SUBT-DEPTO-COD
+              MOVE WS-TAB-DEPTO-NOM (WS-IX-DEPTO)   TO WS-SUBT-DEPTO-NOM
+              MOVE WS-ACUM-DEPTO-CANT (WS-IX-DEPTO)
+                                     TO WS-SUBT-DEPTO-CANT
+              MOVE WS-ACUM-DEPTO-SALARIO (WS-IX-DEPTO)
+                                     TO WS-SUBT-DEPTO-SALARIO
+              WRITE REG-REPORTE FROM WS-DETALLE-SUBTOTAL-DEPTO
+                                     AFTER ADVANCING 1
+           END-IF.
+
+       093-RESTAURA-UNA-BANDA.
+           MOVE REG-CKPT-BANDA-CANT (WS-IX-BANDA)
+                             TO WS-ACUM-BANDA-CANT (WS-IX-BANDA)
+           MOVE REG-CKPT-BANDA-SALARIO (WS-IX-BANDA)
+                             TO WS-ACUM-BANDA-SALARIO (WS-IX-BANDA).
+
+       094-RESTAURA-UN-DEPTO.
+           MOVE REG-CKPT-DEPTO-CANT (WS-IX-DEPTO)
+                             TO WS-ACUM-DEPTO-CANT (WS-IX-DEPTO)
+           MOVE REG-CKPT-DEPTO-SALARIO (WS-IX-DEPTO)
+                             TO WS-ACUM-DEPTO-SALARIO (WS-IX-DEPTO).
+
+       061-ESCRIBE-CSV.
+           MOVE WS-NUMERO-EMP     TO WS-CSV-NUMERO
+           MOVE WS-NOMBRE-EMP     TO WS-CSV-NOMBRE
+           MOVE WS-STATUS-EMP     TO WS-CSV-STATUS
+           MOVE WS-DEPTO-EMP      TO WS-CSV-DEPTO
+           MOVE WS-PUESTO-EMP     TO WS-CSV-PUESTO
+           MOVE WS-SALARIO-EMP    TO WS-CSV-SALARIO
+           WRITE REG-CSV FROM WS-CSV-LINEA.
+
+       099-ESCRIBE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           ADD 1 TO WS-NUMERO-EMP GIVING REG-CKPT-NUMERO
+           MOVE "P"                    TO REG-CKPT-STATUS
+           MOVE WS-LEIDOS-EMP          TO REG-CKPT-LEIDOS
+           MOVE WS-IMPRESOS-EMP        TO REG-CKPT-IMPRESOS
+           MOVE WS-PAGINA-ACTUAL       TO REG-CKPT-PAGINA
+           MOVE WS-TOT-SALARIOS        TO REG-CKPT-TOT-SALARIOS
+           MOVE WS-DEPTO-ANTERIOR      TO REG-CKPT-DEPTO-ANT
+           MOVE WS-CONT-DEPTO          TO REG-CKPT-CONT-DEPTO
+           MOVE WS-SUB-SALARIO-DEPTO   TO REG-CKPT-SUB-SAL-DEPTO
+           MOVE WS-CONT-EXCEPCIONES    TO REG-CKPT-CONT-EXCEP
+           PERFORM 096-GUARDA-UNA-BANDA
+               VARYING WS-IX-BANDA FROM 1 BY 1
+               UNTIL WS-IX-BANDA > 5
+           PERFORM 097-GUARDA-UN-DEPTO
+               VARYING WS-IX-DEPTO FROM 1 BY 1
+               UNTIL WS-IX-DEPTO > 10
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       096-GUARDA-UNA-BANDA.
+           MOVE WS-ACUM-BANDA-CANT (WS-IX-BANDA)
+                             TO REG-CKPT-BANDA-CANT (WS-IX-BANDA)
+           MOVE WS-ACUM-BANDA-SALARIO (WS-IX-BANDA)
+                             TO REG-CKPT-BANDA-SALARIO (WS-IX-BANDA).
+
+       097-GUARDA-UN-DEPTO.
+           MOVE WS-ACUM-DEPTO-CANT (WS-IX-DEPTO)
+                             TO REG-CKPT-DEPTO-CANT (WS-IX-DEPTO)
+           MOVE WS-ACUM-DEPTO-SALARIO (WS-IX-DEPTO)
+                             TO REG-CKPT-DEPTO-SALARIO (WS-IX-DEPTO).
+
+       098-FINALIZA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE ZEROS             TO REG-CKPT-NUMERO
+           MOVE "C"               TO REG-CKPT-STATUS
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       012-DECODIFICA-DEPTO.
+           SET WS-IX-DEPTO TO 1
+           SEARCH ALL WS-TAB-DEPTO
+               AT END
+                   MOVE "** DEPTO NO REGISTRADO **" TO WS-DET-DEPTO-NOM
+               WHEN WS-TAB-DEPTO-COD (WS-IX-DEPTO) = WS-DEPTO-EMP
+                   MOVE WS-TAB-DEPTO-NOM (WS-IX-DEPTO)
+                                  TO WS-DET-DEPTO-NOM
+           END-SEARCH.
+
+       013-DECODIFICA-PUESTO.
+           SET WS-IX-PUESTO TO 1
+           SEARCH ALL WS-TAB-PUESTO
+               AT END
+                   MOVE "** PUESTO NO REGISTRADO **"
+                                  TO WS-DET-PUESTO-NOM
+               WHEN WS-TAB-PUESTO-COD (WS-IX-PUESTO) = WS-PUESTO-EMP
+                   MOVE WS-TAB-PUESTO-NOM (WS-IX-PUESTO)
+                                  TO WS-DET-PUESTO-NOM
+           END-SEARCH.
+
+       014-DECODIFICA-STATUS.
+           SET WS-IX-STATUS TO 1
+           SEARCH ALL WS-TAB-STATUS
+               AT END
+                   MOVE "** N/D **" TO WS-DET-STATUS-NOM
+               WHEN WS-TAB-STATUS-COD (WS-IX-STATUS) = WS-STATUS-EMP
+                   MOVE WS-TAB-STATUS-NOM (WS-IX-STATUS)
+                                  TO WS-DET-STATUS-NOM
+           END-SEARCH.
+
+       090-RUPTURA-DEPTO.
+           MOVE WS-DEPTO-ANTERIOR TO WS-SUBT-DEPTO-COD
+           SET WS-IX-DEPTO TO 1
+           SEARCH ALL WS-TAB-DEPTO
+               AT END
+                   MOVE "** DEPTO NO REGISTRADO **" TO WS-SUBT-DEPTO-NOM
+               WHEN WS-TAB-DEPTO-COD (WS-IX-DEPTO) = WS-DEPTO-ANTERIOR
+                   MOVE WS-TAB-DEPTO-NOM (WS-IX-DEPTO)
+                                  TO WS-SUBT-DEPTO-NOM
+           END-SEARCH
+           MOVE WS-CONT-DEPTO     TO WS-SUBT-DEPTO-CANT
+           MOVE WS-SUB-SALARIO-DEPTO
+                                  TO WS-SUBT-DEPTO-SALARIO
+           WRITE REG-REPORTE FROM WS-DETALLE-SUBTOTAL-DEPTO
+                                  AFTER ADVANCING 1
+           ADD 1 TO WS-LINEAS-PAGINA
+           MOVE ZEROS             TO WS-CONT-DEPTO
+           MOVE ZEROS             TO WS-SUB-SALARIO-DEPTO.
+
+       095-ULTIMA-RUPTURA.
+           IF LK-ORDEN-DEPTO
+              IF NOT PRIMER-DEPTO
+                 PERFORM 090-RUPTURA-DEPTO
+              END-IF
+           END-IF
+           IF LK-ORDEN-FISICO
+              PERFORM 098-FINALIZA-CHECKPOINT
+           END-IF
+           GO TO 100-FIN.
+
        100-FIN.
            MOVE WS-LEIDOS-EMP TO WS-TOT-LEIDOS
            WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS AFTER ADVANCING 2
@@ -169,6 +930,38 @@
            WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS AFTER ADVANCING 1
            MOVE WS-TOT-SALARIOS TO WS-TOT-SALARIO
            WRITE REG-REPORTE FROM WS-DETALLE-SALARIO AFTER ADVANCING 1
-           CLOSE EMPLEADOS
-                 REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-BANDAS AFTER ADVANCING 2
+           PERFORM 052-IMPRIME-UNA-BANDA
+               VARYING WS-IX-BANDA FROM 1 BY 1
+               UNTIL WS-IX-BANDA > 5
+           IF NOT LK-ORDEN-DEPTO
+              WRITE REG-REPORTE FROM WS-TITULO-DEPTOS AFTER ADVANCING 2
+              PERFORM 092-IMPRIME-UN-DEPTO
+                  VARYING WS-IX-DEPTO FROM 1 BY 1
+                  UNTIL WS-IX-DEPTO > 10
+           END-IF
+           MOVE WS-CONT-EXCEPCIONES TO WS-TOT-EXCEPCIONES
+           WRITE REG-REPORTE FROM WS-DETALLE-TOT-EXCEPCIONES
+                                  AFTER ADVANCING 1
+           IF WS-HAY-TRAILER AND WS-TRAILER-CANT NOT = WS-LEIDOS-EMP
+              MOVE WS-TRAILER-CANT TO WS-REC-ESPERADOS
+              MOVE WS-LEIDOS-EMP   TO WS-REC-LEIDOS
+              WRITE REG-REPORTE FROM WS-DETALLE-RECONCILIA
+                                  AFTER ADVANCING 1
+           END-IF
+           MOVE WS-TIT-2-DIA      TO REG-HIST-DIA
+           MOVE WS-TIT-2-MES      TO REG-HIST-MES
+           MOVE WS-TIT-2-ANIO     TO REG-HIST-ANIO
+           MOVE WS-LEIDOS-EMP     TO REG-HIST-CANT-EMP
+           MOVE WS-TOT-SALARIOS   TO REG-HIST-TOT-SALARIO
+           WRITE REG-HISTORIA
+           IF LK-ORDEN-FISICO
+              CLOSE EMPLEADOS
+           ELSE
+              CLOSE SALIDA-ORDENADA
+           END-IF
+           CLOSE REPORTE
+                 EXCEPCIONES
+                 CSV
+                 HISTORIA
            GOBACK.
