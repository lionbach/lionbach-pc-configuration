@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0008.
+       AUTHOR.                    LIONBACH.
+       INSTALLATION.              MI CASA.
+       DATE-WRITTEN.              09/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * OBJETIVO: EXTRAER 04-EMPLEADOS A UN ARCHIVO DE ANCHOS FIJOS EN *
+      *           EL FORMATO QUE PIDE EL SISTEMA DE NOMINA EXTERNO,    *
+      *           PARA DEJAR DE REFORMATEAR A MANO EL REPORTE IMPRESO  *
+      *           CADA QUINCENA                                       *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           PC.
+       OBJECT-COMPUTER.           PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO "04-EMPLEADOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-EMP-NUMERO
+           FILE STATUS IS WS-FILE-STATUS-EMP.
+
+           SELECT NOMINA-INTERFAZ ASSIGN TO "04-NOMINA-INTERFAZ"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-NOM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WEMPFD.
+
+       FD  NOMINA-INTERFAZ
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WNOMFD.
+
+       WORKING-STORAGE SECTION.
+       COPY WEMPWS.
+
+       01 WS-FILE-STATUS-EMP       PIC X(02).
+       01 WS-FILE-STATUS-NOM       PIC X(02).
+
+       01 WS-CONTADORES-NOM.
+           05 WS-SW-FIN-EMP        PIC X(01)    VALUE "N".
+               88 WS-FIN-EMP               VALUE "S".
+           05 WS-EXTRAIDOS         PIC 9(05)    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           OPEN INPUT  EMPLEADOS
+                OUTPUT NOMINA-INTERFAZ
+           IF WS-FILE-STATUS-EMP NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR 04-EMPLEADOS: "
+                      WS-FILE-STATUS-EMP
+              GO TO 100-FIN
+           END-IF
+           GO TO 021-LEE-EMPLEADO.
+
+      * -------------------------------------------------------------- *
+      * 021-LEE-EMPLEADO - LEE 04-EMPLEADOS DE PRINCIPIO A FIN Y       *
+      *                    ESCRIBE UN REGISTRO DE INTERFAZ POR CADA    *
+      *                    EMPLEADO. EL REGISTRO TRAILER (REG-TRL-     *
+      *                    NUMERO = 99999) NO ES UN EMPLEADO Y SE      *
+      *                    SALTA                                      *
+      * -------------------------------------------------------------- *
+       021-LEE-EMPLEADO.
+           READ EMPLEADOS
+               AT END
+                   MOVE "S" TO WS-SW-FIN-EMP
+                   GO TO 023-FIN-EXTRAE
+           END-READ
+           IF REG-EMP-NUMERO = 99999
+              GO TO 021-LEE-EMPLEADO
+           END-IF
+           MOVE REG-EMPLEADOS  TO WS-REG-EMPLEADOS
+           PERFORM 025-TRADUCE-A-INTERFAZ
+           WRITE REG-NOMINA-INTERFAZ
+           ADD 1 TO WS-EXTRAIDOS
+           GO TO 021-LEE-EMPLEADO.
+
+       023-FIN-EXTRAE.
+           CLOSE EMPLEADOS
+                 NOMINA-INTERFAZ
+           DISPLAY "INTERFAZ DE NOMINA GENERADA, REGISTROS: "
+                   WS-EXTRAIDOS
+           GO TO 100-FIN.
+
+      * -------------------------------------------------------------- *
+      * 025-TRADUCE-A-INTERFAZ - PASA EL REGISTRO DE TRABAJO DEL       *
+      *                          MAESTRO A LOS ANCHOS Y CODIGOS DE     *
+      *                          STATUS QUE EL PROVEEDOR DE NOMINA     *
+      *                          ESPERA EN SU ARCHIVO DE INTERFAZ      *
+      * -------------------------------------------------------------- *
+       025-TRADUCE-A-INTERFAZ.
+           MOVE WS-NUMERO-EMP     TO NOM-NUMERO-EMP
+           MOVE WS-NOMBRE-EMP     TO NOM-NOMBRE-EMP
+           MOVE WS-DEPTO-EMP      TO NOM-DEPTO-EMP
+           MOVE WS-SALARIO-EMP    TO NOM-SALARIO-EMP
+           IF WS-STATUS-EMP = 1
+              MOVE "A"            TO NOM-STATUS-EMP
+           ELSE
+              IF WS-STATUS-EMP = 2
+                 MOVE "S"         TO NOM-STATUS-EMP
+              ELSE
+                 MOVE "B"         TO NOM-STATUS-EMP
+              END-IF
+           END-IF.
+
+       100-FIN.
+           GOBACK.
+       END PROGRAM PROG0008.
