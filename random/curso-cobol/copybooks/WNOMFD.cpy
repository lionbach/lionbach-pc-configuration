@@ -0,0 +1,11 @@
+      * -------------------------------------------------------------- *
+      * REG-NOMINA-INTERFAZ - LAYOUT DEL REGISTRO DE INTERFAZ DE       *
+      *                       NOMINA, ANCHOS FIJOS DEFINIDOS POR EL    *
+      *                       PROVEEDOR EXTERNO DE NOMINA              *
+      * -------------------------------------------------------------- *
+       01  REG-NOMINA-INTERFAZ.
+           05  NOM-NUMERO-EMP     PIC 9(06).
+           05  NOM-NOMBRE-EMP     PIC X(30).
+           05  NOM-DEPTO-EMP      PIC 9(04).
+           05  NOM-SALARIO-EMP    PIC 9(07)V99.
+           05  NOM-STATUS-EMP     PIC X(01).
