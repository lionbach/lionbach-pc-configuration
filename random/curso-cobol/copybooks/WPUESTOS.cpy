@@ -0,0 +1,23 @@
+      * -------------------------------------------------------------- *
+      * WS-TABLA-PUESTOS - CATALOGO DE CODIGO DE PUESTO A TITULO       *
+      * -------------------------------------------------------------- *
+       01  WS-TABLA-PUESTOS-DATA.
+           05 FILLER PIC X(22) VALUE "01GERENTE            ".
+           05 FILLER PIC X(22) VALUE "02SUPERVISOR         ".
+           05 FILLER PIC X(22) VALUE "03COORDINADOR        ".
+           05 FILLER PIC X(22) VALUE "04ANALISTA JR        ".
+           05 FILLER PIC X(22) VALUE "05AUXILIAR           ".
+           05 FILLER PIC X(22) VALUE "06OPERARIO           ".
+           05 FILLER PIC X(22) VALUE "07ANALISTA SR        ".
+           05 FILLER PIC X(22) VALUE "08ASISTENTE          ".
+           05 FILLER PIC X(22) VALUE "09DIRECTOR           ".
+           05 FILLER PIC X(22) VALUE "10PASANTE            ".
+
+       01  WS-TABLA-PUESTOS REDEFINES WS-TABLA-PUESTOS-DATA.
+           05  WS-TAB-PUESTO  OCCURS 10 TIMES
+                               ASCENDING KEY IS WS-TAB-PUESTO-COD
+                               INDEXED BY WS-IX-PUESTO.
+               10  WS-TAB-PUESTO-COD
+                               PIC 9(02).
+               10  WS-TAB-PUESTO-NOM
+                               PIC X(20).
