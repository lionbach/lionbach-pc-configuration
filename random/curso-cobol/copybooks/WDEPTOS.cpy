@@ -0,0 +1,23 @@
+      * -------------------------------------------------------------- *
+      * WS-TABLA-DEPTOS - CATALOGO DE CODIGO DE DEPARTAMENTO A NOMBRE  *
+      * -------------------------------------------------------------- *
+       01  WS-TABLA-DEPTOS-DATA.
+           05 FILLER PIC X(23) VALUE "005PERSONAL            ".
+           05 FILLER PIC X(23) VALUE "010VENTAS              ".
+           05 FILLER PIC X(23) VALUE "015PRODUCCION          ".
+           05 FILLER PIC X(23) VALUE "020ALMACEN             ".
+           05 FILLER PIC X(23) VALUE "025SISTEMAS            ".
+           05 FILLER PIC X(23) VALUE "030MERCADOTECNIA       ".
+           05 FILLER PIC X(23) VALUE "031CONTABILIDAD        ".
+           05 FILLER PIC X(23) VALUE "035RECURSOS HUMANOS    ".
+           05 FILLER PIC X(23) VALUE "040LOGISTICA           ".
+           05 FILLER PIC X(23) VALUE "099DIRECCION GENERAL   ".
+
+       01  WS-TABLA-DEPTOS REDEFINES WS-TABLA-DEPTOS-DATA.
+           05  WS-TAB-DEPTO   OCCURS 10 TIMES
+                               ASCENDING KEY IS WS-TAB-DEPTO-COD
+                               INDEXED BY WS-IX-DEPTO.
+               10  WS-TAB-DEPTO-COD
+                               PIC 9(03).
+               10  WS-TAB-DEPTO-NOM
+                               PIC X(20).
