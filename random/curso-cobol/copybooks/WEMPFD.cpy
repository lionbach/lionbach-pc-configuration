@@ -0,0 +1,23 @@
+      * -------------------------------------------------------------- *
+      * REG-EMPLEADOS - LAYOUT DEL REGISTRO FISICO DEL MAESTRO DE       *
+      *                 EMPLEADOS (FD), CLAVE = REG-EMP-NUMERO          *
+      * -------------------------------------------------------------- *
+       01  REG-EMPLEADOS.
+           05  REG-EMP-NUMERO     PIC 9(05).
+           05  REG-EMP-NOMBRE     PIC X(30).
+           05  REG-EMP-STATUS     PIC 9(01).
+           05  REG-EMP-DEPTO      PIC 9(03).
+           05  REG-EMP-PUESTO     PIC 9(02).
+           05  REG-EMP-SALARIO    PIC 9(07)V99.
+           05  REG-EMP-FECHA-ALTA PIC 9(08).
+           05  REG-EMP-FECHA-BAJA PIC 9(08).
+
+      * -------------------------------------------------------------- *
+      * REG-EMP-TRAILER - VISTA ALTERNA DEL ULTIMO REGISTRO DEL         *
+      *                   MAESTRO (REG-TRL-NUMERO = 99999), LLEVA EL    *
+      *                   CONTEO DE REGISTROS QUE EL EXTRACTOR ESCRIBIO *
+      * -------------------------------------------------------------- *
+       01  REG-EMP-TRAILER REDEFINES REG-EMPLEADOS.
+           05  REG-TRL-NUMERO     PIC 9(05).
+           05  REG-TRL-CANTIDAD   PIC 9(05).
+           05  FILLER             PIC X(56).
