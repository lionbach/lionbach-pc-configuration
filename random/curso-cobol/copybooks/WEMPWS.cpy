@@ -0,0 +1,12 @@
+      * -------------------------------------------------------------- *
+      * WS-REG-EMPLEADOS - LAYOUT DE TRABAJO DEL REGISTRO DE EMPLEADOS  *
+      * -------------------------------------------------------------- *
+       01  WS-REG-EMPLEADOS.
+           05  WS-NUMERO-EMP      PIC 9(05).
+           05  WS-NOMBRE-EMP      PIC X(30).
+           05  WS-STATUS-EMP      PIC 9(01).
+           05  WS-DEPTO-EMP       PIC 9(03).
+           05  WS-PUESTO-EMP      PIC 9(02).
+           05  WS-SALARIO-EMP     PIC 9(07)V99.
+           05  WS-FECHA-ALTA-EMP  PIC 9(08).
+           05  WS-FECHA-BAJA-EMP  PIC 9(08).
