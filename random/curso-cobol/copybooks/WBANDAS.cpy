@@ -0,0 +1,30 @@
+      * -------------------------------------------------------------- *
+      * WS-TABLA-BANDAS - LIMITES SUPERIORES DE LAS BANDAS SALARIALES   *
+      *                   PARA EL REPORTE DE DISTRIBUCION DE SALARIOS  *
+      * -------------------------------------------------------------- *
+       01  WS-TABLA-BANDAS-DATA.
+           05 FILLER PIC X(29) VALUE "000999999MENOS DE 10,000     ".
+           05 FILLER PIC X(29) VALUE "00199999910,000 A 19,999     ".
+           05 FILLER PIC X(29) VALUE "00299999920,000 A 29,999     ".
+           05 FILLER PIC X(29) VALUE "00399999930,000 A 39,999     ".
+           05 FILLER PIC X(29) VALUE "99999999940,000 O MAS        ".
+
+       01  WS-TABLA-BANDAS REDEFINES WS-TABLA-BANDAS-DATA.
+           05  WS-TAB-BANDA   OCCURS 5 TIMES
+                               ASCENDING KEY IS WS-TAB-BANDA-LIMITE
+                               INDEXED BY WS-IX-BANDA.
+               10  WS-TAB-BANDA-LIMITE
+                               PIC 9(07)V99.
+               10  WS-TAB-BANDA-DESC
+                               PIC X(20).
+
+      * -------------------------------------------------------------- *
+      * WS-ACUM-BANDAS - CONTADOR Y SUBTOTAL DE SALARIOS ACUMULADOS     *
+      *                  EN CADA BANDA DURANTE LA CORRIDA               *
+      * -------------------------------------------------------------- *
+       01  WS-ACUM-BANDAS.
+           05  WS-ACUM-BANDA  OCCURS 5 TIMES.
+               10  WS-ACUM-BANDA-CANT
+                               PIC 9(05)     VALUE ZEROS.
+               10  WS-ACUM-BANDA-SALARIO
+                               PIC 9(09)V99  VALUE ZEROS.
