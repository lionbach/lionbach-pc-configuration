@@ -0,0 +1,24 @@
+      * -------------------------------------------------------------- *
+      * WS-TABLA-STATUS - CATALOGO DE CODIGO DE STATUS DE EMPLEADO     *
+      * -------------------------------------------------------------- *
+       01  WS-TABLA-STATUS-DATA.
+           05 FILLER PIC X(11) VALUE "1ACTIVO    ".
+           05 FILLER PIC X(11) VALUE "2SUSPENDIDO".
+           05 FILLER PIC X(11) VALUE "3BAJA      ".
+
+       01  WS-TABLA-STATUS REDEFINES WS-TABLA-STATUS-DATA.
+           05  WS-TAB-STATUS  OCCURS 3 TIMES
+                               ASCENDING KEY IS WS-TAB-STATUS-COD
+                               INDEXED BY WS-IX-STATUS.
+               10  WS-TAB-STATUS-COD
+                               PIC 9(01).
+               10  WS-TAB-STATUS-NOM
+                               PIC X(10).
+
+       01  WS-LEYENDA-STATUS.
+           05 FILLER          PIC X(01).
+           05 FILLER          PIC X(16) VALUE "LEYENDA STATUS: ".
+           05 FILLER          PIC X(14) VALUE "1=ACTIVO      ".
+           05 FILLER          PIC X(17) VALUE "2=SUSPENDIDO     ".
+           05 FILLER          PIC X(11) VALUE "3=BAJA     ".
+           05 FILLER          PIC X(30) VALUE SPACES.
