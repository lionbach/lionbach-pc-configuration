@@ -3,6 +3,16 @@
       *    Date:                  16/03/2024
       *    Objetive:
       *    Comments:
+      *    16/03/2024 - Version original.
+      *    09/08/2026 - fc-notas paso de LINE SEQUENTIAL a INDEXED,
+      *                 llave el numero de nota, para que borrar una
+      *                 nota sea un DELETE puntual en vez de reescribir
+      *                 todo el archivo via fc-notas-temp.
+      *    09/08/2026 - 025-obtiene-lock-notas: el OPEN INPUT de prueba
+      *                 seguido del OPEN OUTPUT de creacion no es
+      *                 atomico (ver nota en el parrafo). Este COBOL
+      *                 no ofrece un verbo de creacion exclusiva de un
+      *                 solo paso para un archivo LINE SEQUENTIAL.
       ******************************************************************
 
       ******************** IDENTIFICATION DIVISION *********************
@@ -14,48 +24,212 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT fc-notas ASSIGN TO "notas"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS reg-nota-numero
+           FILE STATUS IS ws-fs-notas.
+           SELECT fc-notas-ejemplo ASSIGN TO "notas-ejemplo"
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT fc-notas-temp ASSIGN TO "notas-temp"
+           SELECT fc-notas-papelera ASSIGN TO "notas-papelera"
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT fc-notas-ejemplo ASSIGN TO "notas-ejemplo"
+           SELECT fc-notas-reporte ASSIGN TO "notas-reporte"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT fc-notas-auditoria ASSIGN TO "notas-auditoria"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT fc-notas-lock ASSIGN TO "notas.lck"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-fs-lock.
+           SELECT EMPLEADOS ASSIGN TO "../04-EMPLEADOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REG-EMP-NUMERO
+           FILE STATUS IS ws-fs-empleados.
 
 
       ************************* DATA DIVISION **************************
        DATA DIVISION.
        FILE SECTION.
        fd  fc-notas
-           record contains 80 characters
+           record contains 120 characters
            block contains 0 records.
-       01  fs-notas               pic x(80).
-       fd  fc-notas-temp
-           record contains 80 characters
-           block contains 0 records.
-       01  fs-notas-temp          pic x(80).
+       01  reg-nota.
+           05 reg-nota-numero         pic 9(04).
+           05 reg-nota-titulo         pic x(20).
+           05 reg-nota-cuerpo         pic x(60).
+           05 reg-nota-categoria      pic x(15).
+           05 reg-nota-fecha-creacion pic 9(08).
+           05 reg-nota-fecha-modif    pic 9(08).
+           05 reg-nota-empleado       pic 9(05).
        fd  fc-notas-ejemplo
            record contains 80 characters
            block contains 0 records.
        01  fs-notas-ejemplo       pic x(80).
+       fd  fc-notas-papelera
+           record contains 120 characters
+           block contains 0 records.
+       01  fs-notas-papelera      pic x(120).
+       fd  fc-notas-reporte
+           record contains 80 characters
+           block contains 0 records.
+       01  reg-notas-reporte      pic x(80).
+       fd  fc-notas-auditoria
+           record contains 46 characters
+           block contains 0 records.
+       01  reg-notas-auditoria.
+           05 reg-aud-usuario      pic x(20).
+           05 filler               pic x(01) value spaces.
+           05 reg-aud-fecha        pic 9(08).
+           05 filler               pic x(01) value spaces.
+           05 reg-aud-hora         pic 9(08).
+           05 filler               pic x(01) value spaces.
+           05 reg-aud-opcion       pic 99.
+           05 filler               pic x(01) value spaces.
+           05 reg-aud-numero       pic 9(04).
+       fd  fc-notas-lock
+           record contains 20 characters
+           block contains 0 records.
+       01  reg-notas-lock          pic x(20).
+       FD  EMPLEADOS
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WEMPFD.
 
        WORKING-STORAGE SECTION.
+       COPY WEMPWS.
+       01 ws-fs-empleados         pic x(02) value spaces.
        01 ws-menu                 pic 99 value zeros.
-       01 ws-numero-nota          pic 99 value zeros.
+       01 ws-numero-nota          pic 9(04) value zeros.
        01 ws-contador             pic 99 value zeros.
-       01 ws-eof                  pic x value spaces. 
+       01 ws-eof                  pic x value spaces.
+       01 ws-fs-notas             pic x(02) value spaces.
+       01 ws-fs-lock              pic x(02) value spaces.
+       01 ws-lock-ruta            pic x(20) value "notas.lck".
+       01 ws-lock-resultado       pic 9(02) comp-5 value zeros.
+       01 ws-sw-lock-obtenido     pic x value "N".
+           88 ws-lock-obtenido            value "S".
+       01 ws-siguiente-numero     pic 9(04) value zeros.
+       01 ws-filtro-categoria     pic x(15) value spaces.
+       01 ws-fecha-hoy            pic 9(08) value zeros.
+       01 ws-palabra-buscada      pic x(20) value spaces.
+       01 ws-palabra-largo        pic 9(02) value zeros.
+       01 ws-ocurrencias          pic 9(03) value zeros.
+       01 ws-respuesta            pic x value spaces.
+       01 ws-sw-titulo-duplicado  pic x value "N".
+       01 ws-listado-pagina       pic 99 value 10.
+       01 ws-pausa                pic x value spaces.
+       01 ws-rep-lineas           pic 99 value zeros.
+       01 ws-rep-max-lineas       pic 99 value 50.
+       01 ws-rep-titulo.
+           05 filler              pic x(25)    value spaces.
+           05 filler              pic x(30)    value
+                                  "REPORTE DE NOTAS".
+           05 filler              pic x(25)    value spaces.
+       01 ws-rep-guiones.
+           05 filler              pic x(80)    values all "-".
+       01 ws-rep-sub-titulo.
+           05 filler              pic x(01)    values spaces.
+           05 filler              pic x(06)    values "NUMERO".
+           05 filler              pic x(14)    values spaces.
+           05 filler              pic x(06)    values "TITULO".
+           05 filler              pic x(11)    values spaces.
+           05 filler              pic x(09)    values "CATEGORIA".
+           05 filler              pic x(08)    values spaces.
+           05 filler              pic x(06)    values "CUERPO".
+           05 filler              pic x(19)    values spaces.
+       01 ws-rep-detalle.
+           05 ws-rep-det-numero   pic zzz9.
+           05 filler              pic x(03)    value spaces.
+           05 ws-rep-det-titulo   pic x(20).
+           05 filler              pic x(02)    value spaces.
+           05 ws-rep-det-categoria pic x(15).
+           05 filler              pic x(02)    value spaces.
+           05 ws-rep-det-cuerpo   pic x(34).
        01 ws-read-nota.
-           05 ws-read-titulo      pic x(20) value spaces.
-           05 ws-read-cuerpo      pic x(60) value spaces.
+           05 ws-read-numero          pic 9(04) value zeros.
+           05 ws-read-titulo          pic x(20) value spaces.
+           05 ws-read-cuerpo          pic x(60) value spaces.
+           05 ws-read-categoria       pic x(15) value spaces.
+           05 ws-read-fecha-creacion  pic 9(08) value zeros.
+           05 ws-read-fecha-modif     pic 9(08) value zeros.
+           05 ws-read-empleado        pic 9(05) value zeros.
        01 ws-nueva-nota.
+           05 ws-nuevo-numero     pic 9(04) value zeros.
            05 ws-nuevo-titulo     pic x(20) value spaces.
            05 ws-nuevo-cuerpo     pic x(60) value spaces.
+           05 ws-nuevo-categoria  pic x(15) value spaces.
+           05 ws-nuevo-empleado   pic 9(05) value zeros.
+       01 ws-ejemplo-nota.
+           05 ws-ejemplo-titulo   pic x(20) value spaces.
+           05 ws-ejemplo-cuerpo   pic x(60) value spaces.
 
       *********************** PROCEDURE DIVISION ***********************
        PROCEDURE DIVISION.
        00-MAIN-PROCEDURE.
            display "Aplicacion: NOTAS".
+           perform 00-inicializa-siguiente-numero.
            perform 05-bucle-principal.
 
 
+       00-inicializa-siguiente-numero.
+           move zeros to ws-siguiente-numero
+           move "n" to ws-eof
+           open input fc-notas
+           if ws-fs-notas = "00"
+             perform until ws-eof = "y"
+               read fc-notas into ws-read-nota
+               at end
+                 move "y" to ws-eof
+               not at end
+                 if ws-read-numero > ws-siguiente-numero
+                   move ws-read-numero to ws-siguiente-numero
+                 end-if
+               end-read
+             end-perform
+             close fc-notas
+           end-if.
+
+       00-obtiene-fecha-hoy.
+           accept ws-fecha-hoy from date yyyymmdd.
+
+       020-registra-auditoria.
+           accept reg-aud-usuario from environment "USER"
+           accept reg-aud-fecha from date yyyymmdd
+           accept reg-aud-hora from time
+           move ws-menu to reg-aud-opcion
+           move ws-numero-nota to reg-aud-numero
+           open extend fc-notas-auditoria
+           write reg-notas-auditoria
+           close fc-notas-auditoria.
+
+      * NOTA: la prueba (OPEN INPUT) y la creacion (OPEN OUTPUT) de
+      *       fc-notas-lock son dos pasos separados, no una operacion
+      *       atomica; dos sesiones que prueban el lock en el mismo
+      *       instante pueden ver ambas "N" y proceder a crearlo. No
+      *       hay un OPEN de creacion exclusiva de un solo paso para
+      *       un archivo LINE SEQUENTIAL en este COBOL; una ventana de
+      *       carrera angosta queda pendiente hasta que el archivo se
+      *       convierta a INDEXED con WRITE ... INVALID KEY, que si es
+      *       atomico (ver la conversion de fc-notas mas arriba).
+       025-obtiene-lock-notas.
+           move "N" to ws-sw-lock-obtenido
+           open input fc-notas-lock
+           if ws-fs-lock = "00"
+             close fc-notas-lock
+             display "Otra sesion esta modificando las notas, "
+                     "intente de nuevo en un momento"
+           else
+             open output fc-notas-lock
+             move ws-menu to reg-notas-lock
+             write reg-notas-lock
+             close fc-notas-lock
+             move "S" to ws-sw-lock-obtenido
+           end-if.
+
+       026-libera-lock-notas.
+           call "CBL_DELETE_FILE" using ws-lock-ruta
+               returning ws-lock-resultado
+           end-call.
+
        05-bucle-principal.
            perform 01-list-menu.
            perform 02-ir-a-opcion-menu.
@@ -70,31 +244,50 @@
            display "4) Borrar.".
            display "5) Cargar datos de ejemplo."
            display "6) Salir.".
+           display "7) Editar.".
+           display "8) Buscar.".
+           display "9) Exportar.".
            accept ws-menu.
 
        02-ir-a-opcion-menu.
-           go to 03-opcion-listar             
-                 04-opcion-ver             
-                 05-opcion-crear             
-                 06-opcion-borrar             
+           move zeros to ws-numero-nota
+           perform 020-registra-auditoria
+           go to 03-opcion-listar
+                 04-opcion-ver
+                 05-opcion-crear
+                 06-opcion-borrar
                  10-datos-ejemplo
                  99-fin
+                 07-opcion-editar
+                 08-opcion-buscar
+                 09-opcion-exportar
            depending on ws-menu.
            display "Opcion no valida".
-           
+
        03-opcion-listar.
            display " "
            display "----- Lista de Notas -----"
-           move 0 to ws-contador
+           display "Filtrar por categoria (vacio = todas):"
+           accept ws-filtro-categoria
+           move zeros to ws-contador
            move "n" to ws-eof
            open input fc-notas
            perform until ws-eof="y"
-             add 1 to ws-contador
              read fc-notas into ws-read-nota
              at end
                move "y" to ws-eof
              not at end
-               display ws-contador ") - " ws-read-titulo
+               if ws-filtro-categoria = spaces
+                  or ws-filtro-categoria = ws-read-categoria
+                 display ws-read-numero " - " ws-read-titulo
+                         " [" ws-read-categoria "]"
+                 add 1 to ws-contador
+                 if ws-contador >= ws-listado-pagina
+                   display "Presione ENTER para continuar..."
+                   accept ws-pausa
+                   move zeros to ws-contador
+                 end-if
+               end-if
            end-perform
            close fc-notas
            go to 05-bucle-principal.
@@ -104,106 +297,290 @@
            display "----- Ver nota -----"
            display "Ingrese Numero de Nota:"
            accept ws-numero-nota
-           move 0 to ws-contador
-           move "n" to ws-eof
+           move ws-numero-nota to reg-nota-numero
            open input fc-notas
-           perform until ws-eof="y"
-             add 1 to ws-contador
-             read fc-notas into ws-read-nota
-             at end
-               move "y" to ws-eof
-             not at end
-               if ws-contador = ws-numero-nota
-                 display ws-read-titulo
-                 display ws-read-cuerpo
+           read fc-notas
+             invalid key
+               display "Nota no encontrada: " ws-numero-nota
+             not invalid key
+               move reg-nota to ws-read-nota
+               display ws-read-titulo " [" ws-read-categoria "]"
+               display ws-read-cuerpo
+               display "CREADA : " ws-read-fecha-creacion
+               display "MODIF. : " ws-read-fecha-modif
+               if ws-read-empleado not = zeros
+                 perform 041-muestra-empleado-nota
                end-if
-           end-perform
+           end-read
            close fc-notas
+           perform 020-registra-auditoria
            go to 05-bucle-principal.
 
+       041-muestra-empleado-nota.
+           move ws-read-empleado to REG-EMP-NUMERO
+           open input EMPLEADOS
+           read EMPLEADOS
+             invalid key
+               display "EMPLEADO   : " ws-read-empleado
+                       " (no encontrado en el maestro)"
+             not invalid key
+               move REG-EMPLEADOS to WS-REG-EMPLEADOS
+               display "EMPLEADO   : " ws-read-empleado
+                       " - " WS-NOMBRE-EMP
+           end-read
+           close EMPLEADOS.
+
 
        05-opcion-crear.
            display " "
            display "----- Nueva nota -----"
            display "Titulo:"
            accept ws-nuevo-titulo
+           if ws-nuevo-titulo = spaces
+             display "El titulo no puede quedar en blanco"
+             go to 05-bucle-principal
+           end-if
+           perform 051-valida-titulo-duplicado
+           if ws-sw-titulo-duplicado = "S"
+             display "Ya existe una nota con ese titulo: "
+                     ws-nuevo-titulo
+             go to 05-bucle-principal
+           end-if
            display "Cuerpo:"
            accept ws-nuevo-cuerpo
+           display "Categoria:"
+           accept ws-nuevo-categoria
+           display "Numero de Empleado relacionado (vacio = ninguno):"
+           accept ws-nuevo-empleado
+           add 1 to ws-siguiente-numero
+           move ws-siguiente-numero to ws-nuevo-numero
+           move ws-nuevo-numero to reg-nota-numero
+           move ws-nuevo-titulo to reg-nota-titulo
+           move ws-nuevo-cuerpo to reg-nota-cuerpo
+           move ws-nuevo-categoria to reg-nota-categoria
+           move ws-nuevo-empleado to reg-nota-empleado
+           perform 00-obtiene-fecha-hoy
+           move ws-fecha-hoy to reg-nota-fecha-creacion
+           move ws-fecha-hoy to reg-nota-fecha-modif
+           perform 025-obtiene-lock-notas
+           if not ws-lock-obtenido
+             go to 05-bucle-principal
+           end-if
            open extend fc-notas
-           write fs-notas from ws-nueva-nota
+           write reg-nota
            close fc-notas
+           perform 026-libera-lock-notas
+           display "Nota creada con numero: " ws-nuevo-numero
+           move ws-nuevo-numero to ws-numero-nota
+           perform 020-registra-auditoria
            go to 05-bucle-principal.
 
-
-       06-opcion-borrar.
-           display " "
-           display "----- Borrar nota -----"
-           display "Ingrese Numero de Nota:"
-           accept ws-numero-nota
-           perform 07-borrar-notas-a-temp
-           perform 08-borrar-temp-a-notas
-           perform 09-borrar-limpiar-temp
-           go to 05-bucle-principal.
-
-       07-borrar-notas-a-temp.
-           move 0 to ws-contador
+       051-valida-titulo-duplicado.
+           move "N" to ws-sw-titulo-duplicado
            move "n" to ws-eof
            open input fc-notas
-           open output fc-notas-temp
-           perform until ws-eof="y"
-             add 1 to ws-contador
+           perform until ws-eof = "y"
              read fc-notas into ws-read-nota
              at end
                move "y" to ws-eof
              not at end
-               if ws-contador = ws-numero-nota
-                 display "Borrando:"
-                 display ws-read-titulo
-               else
-                 write fs-notas-temp from ws-read-nota
+               if ws-read-titulo = ws-nuevo-titulo
+                 move "S" to ws-sw-titulo-duplicado
                end-if
            end-perform
+           close fc-notas.
+
+
+       06-opcion-borrar.
+           display " "
+           display "----- Borrar nota -----"
+           display "Ingrese Numero de Nota:"
+           accept ws-numero-nota
+           move ws-numero-nota to reg-nota-numero
+           open input fc-notas
+           read fc-notas
+             invalid key
+               display "Nota no encontrada: " ws-numero-nota
+               close fc-notas
+               go to 05-bucle-principal
+           end-read
+           move reg-nota to ws-read-nota
            close fc-notas
-           close fc-notas-temp.
+           display "Titulo: " ws-read-titulo
+           display "Confirma borrado (S/N):"
+           accept ws-respuesta
+           if ws-respuesta not = "S"
+             display "Borrado cancelado"
+             go to 05-bucle-principal
+           end-if
+           perform 025-obtiene-lock-notas
+           if not ws-lock-obtenido
+             go to 05-bucle-principal
+           end-if
+           open extend fc-notas-papelera
+           write fs-notas-papelera from ws-read-nota
+           close fc-notas-papelera
+           open i-o fc-notas
+           move ws-numero-nota to reg-nota-numero
+           delete fc-notas
+             invalid key
+               display "No se pudo borrar la nota: " ws-numero-nota
+             not invalid key
+               display "Nota borrada: " ws-numero-nota
+           end-delete
+           close fc-notas
+           perform 026-libera-lock-notas
+           perform 020-registra-auditoria
+           go to 05-bucle-principal.
 
-       08-borrar-temp-a-notas.
-           move 0 to ws-contador
+       07-opcion-editar.
+           display " "
+           display "----- Editar nota -----"
+           display "Ingrese Numero de Nota:"
+           accept ws-numero-nota
+           perform 025-obtiene-lock-notas
+           if not ws-lock-obtenido
+             go to 05-bucle-principal
+           end-if
+           move ws-numero-nota to reg-nota-numero
+           open i-o fc-notas
+           read fc-notas
+             invalid key
+               display "Nota no encontrada: " ws-numero-nota
+             not invalid key
+               move reg-nota to ws-read-nota
+               display "Titulo actual: " ws-read-titulo
+               display "Nuevo Titulo:"
+               accept ws-nuevo-titulo
+               display "Cuerpo actual: " ws-read-cuerpo
+               display "Nuevo Cuerpo:"
+               accept ws-nuevo-cuerpo
+               display "Categoria actual: " ws-read-categoria
+               display "Nueva Categoria:"
+               accept ws-nuevo-categoria
+               display "Empleado actual : " ws-read-empleado
+               display "Nuevo Numero de Empleado (vacio = ninguno):"
+               accept ws-nuevo-empleado
+               move ws-nuevo-titulo to reg-nota-titulo
+               move ws-nuevo-cuerpo to reg-nota-cuerpo
+               move ws-nuevo-categoria to reg-nota-categoria
+               move ws-nuevo-empleado to reg-nota-empleado
+               perform 00-obtiene-fecha-hoy
+               move ws-fecha-hoy to reg-nota-fecha-modif
+               rewrite reg-nota
+                 invalid key
+                   display "No se pudo actualizar la nota: "
+                           ws-numero-nota
+               end-rewrite
+           end-read
+           close fc-notas
+           perform 026-libera-lock-notas
+           perform 020-registra-auditoria
+           go to 05-bucle-principal.
+
+       10-datos-ejemplo.
            move "n" to ws-eof
-           open output fc-notas
-           open input fc-notas-temp
+           perform 00-obtiene-fecha-hoy
+           perform 025-obtiene-lock-notas
+           if not ws-lock-obtenido
+             go to 05-bucle-principal
+           end-if
+           open extend fc-notas
+           open input fc-notas-ejemplo
            perform until ws-eof="y"
-             add 1 to ws-contador
-             read fc-notas-temp into ws-read-nota
+             read fc-notas-ejemplo into ws-ejemplo-nota
              at end
                move "y" to ws-eof
              not at end
-               write fs-notas from ws-read-nota
+               add 1 to ws-siguiente-numero
+               move ws-siguiente-numero to reg-nota-numero
+               move ws-ejemplo-titulo to reg-nota-titulo
+               move ws-ejemplo-cuerpo to reg-nota-cuerpo
+               move "EJEMPLO" to reg-nota-categoria
+               move ws-fecha-hoy to reg-nota-fecha-creacion
+               move ws-fecha-hoy to reg-nota-fecha-modif
+               move zeros to reg-nota-empleado
+               write reg-nota
            end-perform
            close fc-notas
-           close fc-notas-temp.
+           close fc-notas-ejemplo
+           perform 026-libera-lock-notas
+           go to 05-bucle-principal.
 
-       09-borrar-limpiar-temp.
-           open output fc-notas-temp
-           write fs-notas-temp from " "
-           close fc-notas-temp.
 
-       10-datos-ejemplo.
-           move 0 to ws-contador
+       08-opcion-buscar.
+           display " "
+           display "----- Buscar en notas -----"
+           display "Palabra a buscar:"
+           accept ws-palabra-buscada
+           perform 081-calcula-largo-palabra
+           if ws-palabra-largo = 0
+             display "Debe indicar una palabra"
+           else
+             move "n" to ws-eof
+             open input fc-notas
+             perform until ws-eof = "y"
+               read fc-notas into ws-read-nota
+               at end
+                 move "y" to ws-eof
+               not at end
+                 move zeros to ws-ocurrencias
+                 inspect ws-read-cuerpo tallying ws-ocurrencias
+                   for all ws-palabra-buscada (1:ws-palabra-largo)
+                 if ws-ocurrencias > 0
+                   display ws-read-numero " - " ws-read-titulo
+                 end-if
+             end-perform
+             close fc-notas
+           end-if
+           go to 05-bucle-principal.
+
+       081-calcula-largo-palabra.
+           move 20 to ws-palabra-largo
+           perform until ws-palabra-largo = 0
+                     or ws-palabra-buscada (ws-palabra-largo:1)
+                        not = space
+             subtract 1 from ws-palabra-largo
+           end-perform.
+
+       09-opcion-exportar.
+           display " "
+           display "----- Exportar notas -----"
+           open output fc-notas-reporte
+           perform 091-imprime-encabezado-notas
            move "n" to ws-eof
-           open extend fc-notas
-           open input fc-notas-ejemplo
-           perform until ws-eof="y"
-             add 1 to ws-contador
-             read fc-notas-ejemplo into ws-read-nota
+           open input fc-notas
+           perform until ws-eof = "y"
+             read fc-notas into ws-read-nota
              at end
                move "y" to ws-eof
              not at end
-               write fs-notas from ws-read-nota
+               if ws-rep-lineas not < ws-rep-max-lineas
+                 perform 091-imprime-encabezado-notas
+               end-if
+               move ws-read-numero to ws-rep-det-numero
+               move ws-read-titulo to ws-rep-det-titulo
+               move ws-read-categoria to ws-rep-det-categoria
+               move ws-read-cuerpo to ws-rep-det-cuerpo
+               write reg-notas-reporte from ws-rep-detalle
+                     after advancing 1
+               add 1 to ws-rep-lineas
            end-perform
            close fc-notas
-           close fc-notas-ejemplo
+           close fc-notas-reporte
+           display "Notas exportadas a notas-reporte"
            go to 05-bucle-principal.
 
+       091-imprime-encabezado-notas.
+           write reg-notas-reporte from ws-rep-titulo
+                 after advancing page
+           write reg-notas-reporte from ws-rep-guiones
+                 after advancing 1
+           write reg-notas-reporte from ws-rep-sub-titulo
+                 after advancing 1
+           write reg-notas-reporte from ws-rep-guiones
+                 after advancing 1
+           move 4 to ws-rep-lineas.
 
        99-fin.
            stop run.
