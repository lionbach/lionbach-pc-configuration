@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0004.
+       AUTHOR.                    LIONBACH.
+       INSTALLATION.              MI CASA.
+       DATE-WRITTEN.              12/08/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * OBJETIVO: CONSULTAR UN EMPLEADO POR NUMERO EN EL MAESTRO        *
+      *           INDEXADO, SIN TENER QUE CORRER TODO EL REPORTE       *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           PC.
+       OBJECT-COMPUTER.           PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO "04-EMPLEADOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REG-EMP-NUMERO
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WEMPFD.
+
+       WORKING-STORAGE SECTION.
+       COPY WEMPWS.
+       COPY WDEPTOS.
+       COPY WPUESTOS.
+       COPY WSTATUS.
+
+       01 WS-FILE-STATUS          PIC X(02).
+       01 WS-NUMERO-BUSCA         PIC 9(05).
+       01 WS-NOM-DEPTO            PIC X(20).
+       01 WS-NOM-PUESTO           PIC X(20).
+       01 WS-NOM-STATUS           PIC X(10).
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           OPEN INPUT EMPLEADOS
+           DISPLAY "NUMERO DE EMPLEADO A CONSULTAR: "
+           ACCEPT WS-NUMERO-BUSCA
+           MOVE WS-NUMERO-BUSCA TO REG-EMP-NUMERO
+           READ EMPLEADOS
+               INVALID KEY
+                   DISPLAY "EMPLEADO NO ENCONTRADO: " WS-NUMERO-BUSCA
+                   GO TO 100-FIN
+           END-READ
+           MOVE REG-EMPLEADOS TO WS-REG-EMPLEADOS
+           PERFORM 020-DECODIFICA
+           PERFORM 030-MUESTRA
+           GO TO 100-FIN.
+
+       020-DECODIFICA.
+           SET WS-IX-DEPTO TO 1
+           SEARCH ALL WS-TAB-DEPTO
+               AT END
+                   MOVE "** DEPTO NO REGISTRADO **" TO WS-NOM-DEPTO
+               WHEN WS-TAB-DEPTO-COD (WS-IX-DEPTO) = WS-DEPTO-EMP
+                   MOVE WS-TAB-DEPTO-NOM (WS-IX-DEPTO) TO WS-NOM-DEPTO
+           END-SEARCH
+           SET WS-IX-PUESTO TO 1
+           SEARCH ALL WS-TAB-PUESTO
+               AT END
+                   MOVE "** PUESTO NO REGISTRADO **" TO WS-NOM-PUESTO
+               WHEN WS-TAB-PUESTO-COD (WS-IX-PUESTO) = WS-PUESTO-EMP
+                   MOVE WS-TAB-PUESTO-NOM (WS-IX-PUESTO)
+                                  TO WS-NOM-PUESTO
+           END-SEARCH
+           SET WS-IX-STATUS TO 1
+           SEARCH ALL WS-TAB-STATUS
+               AT END
+                   MOVE "** N/D **" TO WS-NOM-STATUS
+               WHEN WS-TAB-STATUS-COD (WS-IX-STATUS) = WS-STATUS-EMP
+                   MOVE WS-TAB-STATUS-NOM (WS-IX-STATUS)
+                                  TO WS-NOM-STATUS
+           END-SEARCH.
+
+       030-MUESTRA.
+           DISPLAY " "
+           DISPLAY "NUMERO  : " WS-NUMERO-EMP
+           DISPLAY "NOMBRE  : " WS-NOMBRE-EMP
+           DISPLAY "STATUS  : " WS-STATUS-EMP " " WS-NOM-STATUS
+           DISPLAY "DEPTO   : " WS-DEPTO-EMP " " WS-NOM-DEPTO
+           DISPLAY "PUESTO  : " WS-PUESTO-EMP " " WS-NOM-PUESTO
+           DISPLAY "SALARIO : " WS-SALARIO-EMP.
+
+       100-FIN.
+           CLOSE EMPLEADOS
+           GOBACK.
+       END PROGRAM PROG0004.
