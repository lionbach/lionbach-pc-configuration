@@ -1,94 +1,55 @@
-      * -------------------------------------------------------------- *
-      * OBJETIVO: DESCRIPCION DEL PROGRAMA                             *
-      * -------------------------------------------------------------- *
        IDENTIFICATION DIVISION.
        PROGRAM-ID.                PROG0005.
+       AUTHOR.                    LIONBACH.
+       INSTALLATION.              MI CASA.
+       DATE-WRITTEN.              10/03/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * OBJETIVO: SUBPROGRAMA COMPARTIDO DE FECHA - REGRESA LA FECHA    *
+      *           DEL SISTEMA EN LA FORMA DE LK-FECHA PARA QUE CUALQUIER*
+      *           PROGRAMA QUE NECESITE "HOY" LO OBTENGA DE UN SOLO     *
+      *           LUGAR EN VEZ DE REPETIR FUNCTION CURRENT-DATE         *
+      * -------------------------------------------------------------- *
+      * HISTORIAL DE MODIFICACIONES                                    *
+      *   10/03/24 LB  VERSION ORIGINAL (DEMO DE ACCEPT/FUNCTION DATE)  *
+      *   09/08/26 LB  CONVERTIDO A SUBPROGRAMA CALLABLE, YA NO ES UN   *
+      *                DEMO INDEPENDIENTE                               *
+      *   09/08/26 LB  REGRESA TAMBIEN EL DIA DE LA SEMANA, PARA QUE EL *
+      *                PROCESO NOCTURNO PUEDA RECONOCER FINES DE SEMANA *
+      * -------------------------------------------------------------- *
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           PC.
+       OBJECT-COMPUTER.           PC.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-
-       01 WS-DATE.
-           05 WS-DATE-ANIO        PIC 99.
-           05 WS-MES              PIC 99.
-           05 WS-DIA              PIC 99.
-       
-       01 WS-DAY.
-           05 WS-DAY-ANIO         PIC 99.
-           05 WS-DIAS-DEL-ANIO    PIC 999.
-       
-       01 WS-DAY-OF-WEEK          PIC 9.
-       
-       01 WS-TIME.
-           05 WS-HORA             PIC 99.
-           05 WS-MINUTO           PIC 99.
-           05 WS-SEGUNDO          PIC 99.
-           05 WS-MILISEGUNDO      PIC 99.
-
-       01  WS-ACTUAL-DATE.
-           05 WS-ACTUAL-FECHA.
-               10  WS-ACTUAL-ANIO    PIC 9(4).
-               10  WS-ACTUAL-MES     PIC 99.
-               10  WS-ACTUAL-DIA     PIC 99.
-           05 WS-ACTUAL-TIEMPO.
-               10  WS-ACTUAL-HORA    PIC 99.
-               10  WS-ACTUAL-MINUTO  PIC 99.
-               10  WS-ACTUAL-SEGUNDO PIC 99.
-               10  WS-ACTUAL-MS      PIC 99.
-      *     05  WS-ACTUAL-GMT         PIC S9(4).
-           05  WS-ACTUAL-GMT         PIC 9(5).
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           ACCEPT WS-DATE FROM DATE.
-           DISPLAY "----- DATE -----".
-           DISPLAY "VALOR: " WS-DATE.
-           DISPLAY "INFO: ANIO MES DIA".
-           DISPLAY "PIC:  99   99  99".
-           DISPLAY "      "WS-DATE-ANIO "   " WS-MES "  " WS-DIA.
-           DISPLAY " ".
-           
-           ACCEPT WS-DAY FROM DAY-OF-WEEK.
-           DISPLAY "----- DAY -----".
-           DISPLAY "VALOR: " WS-DAY.
-           DISPLAY "INFO:  ANIO DIA-DEL-ANIO".
-           DISPLAY "PIC:   99   999 ".
-           DISPLAY "       " WS-DAY-ANIO "   " WS-DIAS-DEL-ANIO.
-           DISPLAY " ".
-
-           ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK.
-           DISPLAY "----- DAY-OF-WEEK -----".
-           DISPLAY "VALOR: " WS-DAY-OF-WEEK.
-           DISPLAY "INFO:  DIA-DE-LA-SEMANA".
-           DISPLAY "PIC:   9".
-           DISPLAY "       " WS-DAY-OF-WEEK.
-           DISPLAY "INFO EXTRA: 1=LUN 2=MAR 3=MIE ... 7=DOM".
-           DISPLAY " ".
-
-           ACCEPT WS-TIME FROM TIME.
-           DISPLAY "----- TIME -----".
-
-           DISPLAY "VALOR: " WS-TIME.
-           DISPLAY "INFO:  HORA MINUTO SEGUNDO MS".
-           DISPLAY "PIC:   99   99     99      99".
-           DISPLAY "       " WS-HORA "   " WS-MINUTO "     "
-                   WS-SEGUNDO "      " WS-MILISEGUNDO.
-           DISPLAY " ".
-
-           MOVE FUNCTION CURRENT-DATE TO WS-ACTUAL-DATE.
-           DISPLAY "----- FUNCTION CURRENT-DATE -----".
-           DISPLAY "VALOR: " WS-ACTUAL-DATE.
-           DISPLAY "INFO: 01  CURRENT-DATE".
-           DISPLAY "      05  FECHA        TIEMPO          GMT".
-           DISPLAY "      10  ANIO MES DIA HORA MIN SEG MS    ".
-           DISPLAY "PIC:      9(4) 99  99  99   99  99  99 9(5)".
-           DISPLAY "          "  WS-ACTUAL-ANIO " " WS-ACTUAL-MES
-                   "  " WS-ACTUAL-DIA "  " WS-ACTUAL-HORA
-                   "   " WS-ACTUAL-MINUTO "  " WS-ACTUAL-SEGUNDO
-                   "  " WS-ACTUAL-MS " " WS-ACTUAL-GMT.
-           DISPLAY " ".
-
-           STOP RUN.
+       01 WS-FECHA-SISTEMA.
+           05 WS-SIS-ANIO          PIC 9(04).
+           05 WS-SIS-MES           PIC 9(02).
+           05 WS-SIS-DIA           PIC 9(02).
+           05 FILLER               PIC X(13).
+
+       01 WS-DIA-SEMANA-HOY        PIC 9.
+
+       LINKAGE SECTION.
+       01 LK-FECHA-HOY.
+           05 FILLER               PIC X(02).
+           05 LK-HOY-DIA           PIC 9(02).
+           05 LK-HOY-MES           PIC 9(02).
+           05 LK-HOY-ANIO          PIC 9(04).
+
+       01 LK-DIA-SEMANA            PIC 9(01).
+
+       PROCEDURE DIVISION USING LK-FECHA-HOY LK-DIA-SEMANA.
+       010-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA
+           MOVE WS-SIS-DIA         TO LK-HOY-DIA
+           MOVE WS-SIS-MES         TO LK-HOY-MES
+           MOVE WS-SIS-ANIO        TO LK-HOY-ANIO
+           ACCEPT WS-DIA-SEMANA-HOY FROM DAY-OF-WEEK
+           MOVE WS-DIA-SEMANA-HOY  TO LK-DIA-SEMANA
+           GOBACK.
        END PROGRAM PROG0005.
