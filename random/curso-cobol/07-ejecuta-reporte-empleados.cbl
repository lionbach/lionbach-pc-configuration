@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0002.
+       AUTHOR.                    LIONBACH.
+       INSTALLATION.              MI CASA.
+       DATE-WRITTEN.              10/08/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * OBJETIVO: INVOCAR PROG0003 CON LA FECHA Y LOS CRITERIOS DE      *
+      *           SELECCION DEL REPORTE DE EMPLEADOS                   *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           PC.
+       OBJECT-COMPUTER.           PC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FECHA-PROCESO.
+           05 FILLER              PIC X(02).
+           05 WS-DIA-PROCESO      PIC 9(02).
+           05 WS-MES-PROCESO      PIC 9(02).
+           05 WS-ANIO-PROCESO     PIC 9(04).
+
+       01 WS-DIA-SEMANA-PROCESO   PIC 9(01).
+
+       01 WS-CRITERIOS-PROCESO.
+           05 WS-DEPTO-DESDE-P    PIC 9(03)    VALUE ZEROS.
+           05 WS-DEPTO-HASTA-P    PIC 9(03)    VALUE ZEROS.
+           05 WS-STATUS-FILTRO-P  PIC X(01)    VALUE "T".
+           05 WS-SALARIO-MINIMO-P PIC 9(07)V99 VALUE ZEROS.
+           05 WS-ORDEN-REPORTE-P  PIC X(01)    VALUE "F".
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           CALL "PROG0005" USING WS-FECHA-PROCESO WS-DIA-SEMANA-PROCESO
+           CALL "PROG0003" USING WS-FECHA-PROCESO WS-CRITERIOS-PROCESO
+           GOBACK.
+       END PROGRAM PROG0002.
