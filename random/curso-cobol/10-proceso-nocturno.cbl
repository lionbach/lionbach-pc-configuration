@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0007.
+       AUTHOR.                    LIONBACH.
+       INSTALLATION.              MI CASA.
+       DATE-WRITTEN.              09/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * OBJETIVO: PROCESO BATCH NOCTURNO - RESPALDA 04-EMPLEADOS Y      *
+      *           LUEGO INVOCA PROG0002 PARA CORRER EL REPORTE         *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           PC.
+       OBJECT-COMPUTER.           PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO "04-EMPLEADOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-EMP-NUMERO
+           FILE STATUS IS WS-FILE-STATUS-EMP.
+
+           SELECT RESPALDO  ASSIGN TO "04-EMPLEADOS-BAK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-BAK.
+
+           SELECT FERIADOS  ASSIGN TO "04-FERIADOS"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-FER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WEMPFD.
+
+       FD  RESPALDO
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-RESPALDO            PIC X(66).
+
+      * -------------------------------------------------------------- *
+      * FERIADOS - CALENDARIO DE DIAS FESTIVOS DECLARADOS, UN REGISTRO  *
+      *            POR FECHA EN QUE EL PROCESO NOCTURNO NO DEBE CORRER  *
+      * -------------------------------------------------------------- *
+       FD  FERIADOS
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-FERIADO.
+           05  REG-FER-FECHA       PIC 9(08).
+           05  FILLER              PIC X(02)    VALUE SPACES.
+           05  REG-FER-DESCRIPCION PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       COPY WEMPWS.
+
+       01 WS-FILE-STATUS-EMP       PIC X(02).
+       01 WS-FILE-STATUS-BAK       PIC X(02).
+       01 WS-FILE-STATUS-FER       PIC X(02).
+
+       01 WS-CONTADORES-BAK.
+           05 WS-SW-FIN-EMP        PIC X(01)    VALUE "N".
+               88 WS-FIN-EMP               VALUE "S".
+           05 WS-RESPALDADOS       PIC 9(05)    VALUE ZEROS.
+
+       01 WS-CONTROL-DIA-HABIL.
+           05 WS-SW-DIA-HABIL      PIC X(01)    VALUE "S".
+               88 WS-ES-DIA-HABIL          VALUE "S".
+           05 WS-SW-FIN-FERIADOS   PIC X(01)    VALUE "N".
+               88 WS-FIN-FERIADOS          VALUE "S".
+
+       01 WS-FECHA-HOY.
+           05 FILLER               PIC X(02).
+           05 WS-HOY-DIA           PIC 9(02).
+           05 WS-HOY-MES           PIC 9(02).
+           05 WS-HOY-ANIO          PIC 9(04).
+
+       01 WS-FECHA-HOY-CCYYMMDD-G.
+           05 WS-FHG-ANIO          PIC 9(04).
+           05 WS-FHG-MES           PIC 9(02).
+           05 WS-FHG-DIA           PIC 9(02).
+
+       01 WS-FECHA-HOY-CCYYMMDD REDEFINES WS-FECHA-HOY-CCYYMMDD-G
+                                  PIC 9(08).
+
+       01 WS-DIA-SEMANA-HOY        PIC 9(01).
+           88 WS-ES-SABADO                 VALUE 6.
+           88 WS-ES-DOMINGO                VALUE 7.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-VERIFICA-DIA-HABIL
+           IF NOT WS-ES-DIA-HABIL
+              DISPLAY "PROCESO NOCTURNO OMITIDO: NO ES DIA HABIL"
+              GO TO 100-FIN
+           END-IF
+           PERFORM 020-RESPALDA-EMPLEADOS THRU 023-FIN-RESPALDO
+           PERFORM 030-CORRE-REPORTE
+           GO TO 100-FIN.
+
+      * -------------------------------------------------------------- *
+      * 015-VERIFICA-DIA-HABIL - EL PROCESO NOCTURNO SOLO DEBE CORRER   *
+      *                          EN DIA HABIL: NI FIN DE SEMANA NI UN   *
+      *                          FERIADO DECLARADO EN 04-FERIADOS       *
+      * -------------------------------------------------------------- *
+       015-VERIFICA-DIA-HABIL.
+           CALL "PROG0005" USING WS-FECHA-HOY WS-DIA-SEMANA-HOY
+           MOVE WS-HOY-ANIO        TO WS-FHG-ANIO
+           MOVE WS-HOY-MES         TO WS-FHG-MES
+           MOVE WS-HOY-DIA         TO WS-FHG-DIA
+           IF WS-ES-SABADO OR WS-ES-DOMINGO
+              MOVE "N" TO WS-SW-DIA-HABIL
+           ELSE
+              PERFORM 016-BUSCA-FERIADO THRU 016-FIN-BUSCA-FERIADO
+           END-IF.
+
+       016-BUSCA-FERIADO.
+           OPEN INPUT FERIADOS
+           IF WS-FILE-STATUS-FER NOT = "00"
+              GO TO 016-FIN-BUSCA-FERIADO
+           END-IF.
+
+       017-LEE-FERIADO.
+           READ FERIADOS
+               AT END
+                   MOVE "S" TO WS-SW-FIN-FERIADOS
+                   GO TO 016-FIN-BUSCA-FERIADO
+           END-READ
+           IF REG-FER-FECHA = WS-FECHA-HOY-CCYYMMDD
+              MOVE "N" TO WS-SW-DIA-HABIL
+              GO TO 016-FIN-BUSCA-FERIADO
+           END-IF
+           GO TO 017-LEE-FERIADO.
+
+       016-FIN-BUSCA-FERIADO.
+           IF WS-FILE-STATUS-FER = "00"
+              CLOSE FERIADOS
+           END-IF.
+
+      * -------------------------------------------------------------- *
+      * 020-RESPALDA-EMPLEADOS - COPIA 04-EMPLEADOS A 04-EMPLEADOS-BAK  *
+      *                          ANTES DE CORRER EL REPORTE, PARA QUE   *
+      *                          UN EXTRACTO MALO NO DESTRUYA LA UNICA  *
+      *                          COPIA BUENA DEL DIA ANTERIOR           *
+      * -------------------------------------------------------------- *
+       020-RESPALDA-EMPLEADOS.
+           OPEN INPUT  EMPLEADOS
+                OUTPUT RESPALDO
+           IF WS-FILE-STATUS-EMP NOT = "00"
+              DISPLAY "NO SE PUDO ABRIR 04-EMPLEADOS: "
+                      WS-FILE-STATUS-EMP
+              GO TO 100-FIN
+           END-IF.
+
+       021-LEE-EMPLEADO.
+           READ EMPLEADOS
+               AT END
+                   MOVE "S" TO WS-SW-FIN-EMP
+                   GO TO 023-FIN-RESPALDO
+           END-READ
+           MOVE REG-EMPLEADOS TO REG-RESPALDO
+           WRITE REG-RESPALDO
+           ADD 1 TO WS-RESPALDADOS
+           GO TO 021-LEE-EMPLEADO.
+
+       023-FIN-RESPALDO.
+           CLOSE EMPLEADOS
+                 RESPALDO
+           DISPLAY "RESPALDO COMPLETO, REGISTROS COPIADOS: "
+                   WS-RESPALDADOS.
+
+      * -------------------------------------------------------------- *
+      * 030-CORRE-REPORTE - UNA VEZ RESPALDADO EL MAESTRO, CORRE EL     *
+      *                     REPORTE DE EMPLEADOS COMO CUALQUIER OTRA    *
+      *                     NOCHE                                      *
+      * -------------------------------------------------------------- *
+       030-CORRE-REPORTE.
+           CALL "PROG0002".
+
+       100-FIN.
+           GOBACK.
+       END PROGRAM PROG0007.
