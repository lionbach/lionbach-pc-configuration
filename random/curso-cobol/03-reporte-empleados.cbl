@@ -16,7 +16,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLEADOS ASSIGN TO "02-EMPLEADOS"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-EMP-NUMERO.
            SELECT REPORTE   ASSIGN TO "02-REPORTE"
            ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -25,10 +27,9 @@
        FILE SECTION.
        FD  EMPLEADOS
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD US REG-EMPLEADOS.
-       01  REG-EMPLEADOS          PIC X(50).
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WEMPFD.
        FD  REPORTE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 80 CHARACTERS
@@ -37,14 +38,8 @@
        01  REG-REPORTE            PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 WS-AREAS-A-USAR.
-           05 WS-REG-EMPLEADOS.
-               10 WS-NUMERO-EMP   PIC 9(05).               
-               10 WS-NOMBRE-EMP   PIC X(30).
-               10 WS-STATUS-EMP   PIC 9(01).
-               10 WS-DEPTO-EMP    PIC 9(03).
-               10 WS-PUESTO-EMP   PIC 9(02).
-               10 WS-SALARIO-EMP  PIC 9(07)V99.
+       COPY WEMPWS.
+       01 WS-CONTADORES-EMP.
            05 WS-LEIDOS-EMP       PIC 9(05)    VALUE ZEROS.
            05 WS-IMPRESOS-EMP     PIC 9(05)    VALUE ZEROS.
            05 WS-TOTAL-SALARIOS   PIC 9(09)V99 VALUE ZEROS.
@@ -56,9 +51,9 @@
            05 FILLER              PIC X(29)    VALUE SPACES.
 
        01 WS-DETALLE.
-           05 FILLER              PIC X(15)    VALUE SPACES.
-           05 WS-DET-TODO         PIC X(50).
-           05 FILLER              PIC X(15)    VALUE SPACES.
+           05 FILLER              PIC X(07)    VALUE SPACES.
+           05 WS-DET-TODO         PIC X(66).
+           05 FILLER              PIC X(07)    VALUE SPACES.
 
 
        01 WS-DETALLE-LEIDOS.
