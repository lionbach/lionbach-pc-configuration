@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0006.
+       AUTHOR.                    LIONBACH.
+       INSTALLATION.              MI CASA.
+       DATE-WRITTEN.              15/08/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * OBJETIVO: MANTENIMIENTO DEL MAESTRO DE EMPLEADOS (ALTA, CAMBIO, *
+      *           BAJA Y CONSULTA) CONTRA EL ARCHIVO INDEXADO           *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           PC.
+       OBJECT-COMPUTER.           PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO "04-EMPLEADOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REG-EMP-NUMERO
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY WEMPFD.
+
+       WORKING-STORAGE SECTION.
+       COPY WEMPWS.
+       COPY WDEPTOS.
+       COPY WPUESTOS.
+       COPY WSTATUS.
+
+       01 WS-FILE-STATUS          PIC X(02).
+
+       01 WS-CONTROL-MENU.
+           05 WS-MENU-OPCION      PIC 9(01)    VALUE ZEROS.
+
+       01 WS-CONTROL-VALIDA.
+           05 WS-SW-DATOS-OK      PIC X(01)    VALUE "S".
+               88 WS-DATOS-VALIDOS         VALUE "S".
+           05 WS-MOTIVO-INVALIDO  PIC X(30)    VALUE SPACES.
+
+       01 WS-RESPUESTA            PIC X(01)    VALUE SPACES.
+       01 WS-NOM-DEPTO            PIC X(20).
+       01 WS-NOM-PUESTO           PIC X(20).
+       01 WS-NOM-STATUS           PIC X(10).
+
+       01 WS-FECHA-HOY.
+           05 FILLER              PIC X(02).
+           05 WS-HOY-DIA          PIC 9(02).
+           05 WS-HOY-MES          PIC 9(02).
+           05 WS-HOY-ANIO         PIC 9(04).
+
+       01 WS-FECHA-HOY-CCYYMMDD-G.
+           05 WS-FHG-ANIO         PIC 9(04).
+           05 WS-FHG-MES          PIC 9(02).
+           05 WS-FHG-DIA          PIC 9(02).
+
+       01 WS-FECHA-HOY-CCYYMMDD REDEFINES WS-FECHA-HOY-CCYYMMDD-G
+                                  PIC 9(08).
+
+       01 WS-DIA-SEMANA-HOY       PIC 9(01).
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           OPEN I-O EMPLEADOS
+           PERFORM 020-MENU.
+
+       020-MENU.
+           DISPLAY " "
+           DISPLAY "----- MANTENIMIENTO DE EMPLEADOS -----"
+           DISPLAY "1) ALTA"
+           DISPLAY "2) CAMBIO"
+           DISPLAY "3) BAJA"
+           DISPLAY "4) CONSULTA"
+           DISPLAY "9) SALIR"
+           ACCEPT WS-MENU-OPCION
+           IF WS-MENU-OPCION = 9
+              GO TO 100-FIN
+           END-IF
+           GO TO 030-ALTA
+                 040-CAMBIO
+                 050-BAJA
+                 060-CONSULTA
+               DEPENDING ON WS-MENU-OPCION
+           DISPLAY "OPCION NO VALIDA"
+           GO TO 020-MENU.
+
+       030-ALTA.
+           DISPLAY " "
+           DISPLAY "----- ALTA DE EMPLEADO -----"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT WS-NUMERO-EMP
+           MOVE WS-NUMERO-EMP     TO REG-EMP-NUMERO
+           READ EMPLEADOS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "YA EXISTE UN EMPLEADO CON ESE NUMERO"
+                   GO TO 020-MENU
+           END-READ
+           PERFORM 070-CAPTURA-DATOS
+           PERFORM 090-VALIDA-DATOS
+           IF NOT WS-DATOS-VALIDOS
+              DISPLAY "DATOS INVALIDOS: " WS-MOTIVO-INVALIDO
+              GO TO 020-MENU
+           END-IF
+           PERFORM 095-OBTIENE-FECHA-HOY
+           MOVE WS-FECHA-HOY-CCYYMMDD TO WS-FECHA-ALTA-EMP
+           MOVE ZEROS             TO WS-FECHA-BAJA-EMP
+           MOVE WS-REG-EMPLEADOS  TO REG-EMPLEADOS
+           WRITE REG-EMPLEADOS
+               INVALID KEY
+                   DISPLAY "NO SE PUDO DAR DE ALTA: " WS-FILE-STATUS
+           END-WRITE
+           GO TO 020-MENU.
+
+       040-CAMBIO.
+           DISPLAY " "
+           DISPLAY "----- CAMBIO DE EMPLEADO -----"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT WS-NUMERO-EMP
+           MOVE WS-NUMERO-EMP     TO REG-EMP-NUMERO
+           READ EMPLEADOS
+               INVALID KEY
+                   DISPLAY "EMPLEADO NO ENCONTRADO: " WS-NUMERO-EMP
+                   GO TO 020-MENU
+           END-READ
+           MOVE REG-EMPLEADOS     TO WS-REG-EMPLEADOS
+           PERFORM 070-CAPTURA-DATOS
+           PERFORM 090-VALIDA-DATOS
+           IF NOT WS-DATOS-VALIDOS
+              DISPLAY "DATOS INVALIDOS: " WS-MOTIVO-INVALIDO
+              GO TO 020-MENU
+           END-IF
+           MOVE WS-REG-EMPLEADOS  TO REG-EMPLEADOS
+           REWRITE REG-EMPLEADOS
+               INVALID KEY
+                   DISPLAY "NO SE PUDO CAMBIAR: " WS-FILE-STATUS
+           END-REWRITE
+           GO TO 020-MENU.
+
+       050-BAJA.
+           DISPLAY " "
+           DISPLAY "----- BAJA DE EMPLEADO -----"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT WS-NUMERO-EMP
+           MOVE WS-NUMERO-EMP     TO REG-EMP-NUMERO
+           READ EMPLEADOS
+               INVALID KEY
+                   DISPLAY "EMPLEADO NO ENCONTRADO: " WS-NUMERO-EMP
+                   GO TO 020-MENU
+           END-READ
+           MOVE REG-EMPLEADOS     TO WS-REG-EMPLEADOS
+           DISPLAY "NOMBRE  : " WS-NOMBRE-EMP
+           DISPLAY "CONFIRMA BAJA (S/N): "
+           ACCEPT WS-RESPUESTA
+           IF WS-RESPUESTA NOT = "S"
+              DISPLAY "BAJA CANCELADA"
+              GO TO 020-MENU
+           END-IF
+           PERFORM 095-OBTIENE-FECHA-HOY
+           MOVE 2                 TO WS-STATUS-EMP
+           MOVE WS-FECHA-HOY-CCYYMMDD TO WS-FECHA-BAJA-EMP
+           MOVE WS-REG-EMPLEADOS  TO REG-EMPLEADOS
+           REWRITE REG-EMPLEADOS
+               INVALID KEY
+                   DISPLAY "NO SE PUDO DAR DE BAJA: " WS-FILE-STATUS
+           END-REWRITE
+           GO TO 020-MENU.
+
+       060-CONSULTA.
+           DISPLAY " "
+           DISPLAY "----- CONSULTA DE EMPLEADO -----"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT WS-NUMERO-EMP
+           MOVE WS-NUMERO-EMP     TO REG-EMP-NUMERO
+           READ EMPLEADOS
+               INVALID KEY
+                   DISPLAY "EMPLEADO NO ENCONTRADO: " WS-NUMERO-EMP
+                   GO TO 020-MENU
+           END-READ
+           MOVE REG-EMPLEADOS     TO WS-REG-EMPLEADOS
+           PERFORM 080-DECODIFICA
+           DISPLAY " "
+           DISPLAY "NUMERO  : " WS-NUMERO-EMP
+           DISPLAY "NOMBRE  : " WS-NOMBRE-EMP
+           DISPLAY "STATUS  : " WS-STATUS-EMP " " WS-NOM-STATUS
+           DISPLAY "DEPTO   : " WS-DEPTO-EMP " " WS-NOM-DEPTO
+           DISPLAY "PUESTO  : " WS-PUESTO-EMP " " WS-NOM-PUESTO
+           DISPLAY "SALARIO : " WS-SALARIO-EMP
+           GO TO 020-MENU.
+
+       070-CAPTURA-DATOS.
+           DISPLAY "NOMBRE            : "
+           ACCEPT WS-NOMBRE-EMP
+           DISPLAY "STATUS (1 ACTIVO, 2 SUSPENDIDO, 3 BAJA): "
+           ACCEPT WS-STATUS-EMP
+           DISPLAY "DEPARTAMENTO      : "
+           ACCEPT WS-DEPTO-EMP
+           DISPLAY "PUESTO            : "
+           ACCEPT WS-PUESTO-EMP
+           DISPLAY "SALARIO           : "
+           ACCEPT WS-SALARIO-EMP.
+
+       080-DECODIFICA.
+           SET WS-IX-DEPTO TO 1
+           SEARCH ALL WS-TAB-DEPTO
+               AT END
+                   MOVE "** DEPTO NO REGISTRADO **" TO WS-NOM-DEPTO
+               WHEN WS-TAB-DEPTO-COD (WS-IX-DEPTO) = WS-DEPTO-EMP
+                   MOVE WS-TAB-DEPTO-NOM (WS-IX-DEPTO) TO WS-NOM-DEPTO
+           END-SEARCH
+           SET WS-IX-PUESTO TO 1
+           SEARCH ALL WS-TAB-PUESTO
+               AT END
+                   MOVE "** PUESTO NO REGISTRADO **" TO WS-NOM-PUESTO
+               WHEN WS-TAB-PUESTO-COD (WS-IX-PUESTO) = WS-PUESTO-EMP
+                   MOVE WS-TAB-PUESTO-NOM (WS-IX-PUESTO)
+                                  TO WS-NOM-PUESTO
+           END-SEARCH
+           SET WS-IX-STATUS TO 1
+           SEARCH ALL WS-TAB-STATUS
+               AT END
+                   MOVE "** N/D **" TO WS-NOM-STATUS
+               WHEN WS-TAB-STATUS-COD (WS-IX-STATUS) = WS-STATUS-EMP
+                   MOVE WS-TAB-STATUS-NOM (WS-IX-STATUS)
+                                  TO WS-NOM-STATUS
+           END-SEARCH.
+
+       090-VALIDA-DATOS.
+           MOVE "S"               TO WS-SW-DATOS-OK
+           MOVE SPACES            TO WS-MOTIVO-INVALIDO
+           IF WS-NUMERO-EMP = 99999
+              MOVE "N"               TO WS-SW-DATOS-OK
+              MOVE "NUMERO DE EMPLEADO RESERVADO" TO WS-MOTIVO-INVALIDO
+           END-IF
+           IF WS-SALARIO-EMP NOT NUMERIC
+              OR WS-SALARIO-EMP = ZEROS
+                 MOVE "N"               TO WS-SW-DATOS-OK
+                 MOVE "SALARIO INVALIDO" TO WS-MOTIVO-INVALIDO
+           END-IF
+           IF WS-DATOS-VALIDOS
+              SET WS-IX-DEPTO TO 1
+              SEARCH ALL WS-TAB-DEPTO
+                  AT END
+                      MOVE "N"               TO WS-SW-DATOS-OK
+                      MOVE "DEPARTAMENTO NO EXISTE"
+                                             TO WS-MOTIVO-INVALIDO
+                  WHEN WS-TAB-DEPTO-COD (WS-IX-DEPTO) = WS-DEPTO-EMP
+                      CONTINUE
+              END-SEARCH
+           END-IF
+           IF WS-DATOS-VALIDOS
+              SET WS-IX-PUESTO TO 1
+              SEARCH ALL WS-TAB-PUESTO
+                  AT END
+                      MOVE "N"           TO WS-SW-DATOS-OK
+                      MOVE "PUESTO NO EXISTE" TO WS-MOTIVO-INVALIDO
+                  WHEN WS-TAB-PUESTO-COD (WS-IX-PUESTO) = WS-PUESTO-EMP
+                      CONTINUE
+              END-SEARCH
+           END-IF
+           IF WS-DATOS-VALIDOS
+              SET WS-IX-STATUS TO 1
+              SEARCH ALL WS-TAB-STATUS
+                  AT END
+                      MOVE "N"               TO WS-SW-DATOS-OK
+                      MOVE "STATUS NO VALIDO" TO WS-MOTIVO-INVALIDO
+                  WHEN WS-TAB-STATUS-COD (WS-IX-STATUS) = WS-STATUS-EMP
+                      CONTINUE
+              END-SEARCH
+           END-IF.
+
+       095-OBTIENE-FECHA-HOY.
+           CALL "PROG0005" USING WS-FECHA-HOY WS-DIA-SEMANA-HOY
+           MOVE WS-HOY-ANIO        TO WS-FHG-ANIO
+           MOVE WS-HOY-MES         TO WS-FHG-MES
+           MOVE WS-HOY-DIA         TO WS-FHG-DIA.
+
+       100-FIN.
+           CLOSE EMPLEADOS
+           GOBACK.
+       END PROGRAM PROG0006.
